@@ -12,35 +12,152 @@
 
             SELECT SORTEDFILE ASSIGN TO
               "C:/work space/Cobol path/labs/Cobol/NEWSTUDENTS.DAT"
+             FILE STATUS IS SORTED-KEY-CHECK
             ORGANIZATION IS LINE SEQUENTIAL.
 
             SELECT WORKFILE ASSIGN TO "WORK.TEMP".
 
+            SELECT DEANLIST-RPT ASSIGN TO
+              "C:/work space/Cobol path/labs/Cobol/DEANLIST.DAT"
+             FILE STATUS IS DEAN-KEY-CHECK
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT MAJOR-EXCEPT-RPT ASSIGN TO
+              "C:/work space/Cobol path/labs/Cobol/MAJOREXCEPT.DAT"
+             FILE STATUS IS EXCEPT-KEY-CHECK
+            ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
 
        FD STUDENTSFILE.
        01 STUDENTDETAILS     PIC X(40).
 
+       01 STU-DETAILS REDEFINES STUDENTDETAILS.
+          02 STU-SSN        PIC 9(7).
+          02 STU-LASTNAME   PIC X(10).
+          02 STU-FIRSTNAME  PIC X(10).
+          02 STU-GPA        PIC 9V99.
+          02 STU-CREDHRS    PIC 9(3).
+          02 FILLER         PIC X(3).
+          02 STU-MAJOR      PIC X(3).
+          02 FILLER         PIC X.
+
        FD SORTEDFILE.
-       01 STUDENTDETAILS     PIC X(40).
+       01 NEWSTUDENTDETAILS.
+          02 NS-SSN          PIC 9(7).
+          02 NS-LASTNAME      PIC X(10).
+          02 NS-FIRSTNAME     PIC X(10).
+          02 NS-GPA            PIC 9V99.
+          02 NS-CREDIT-HOURS   PIC 9(3).
+          02 FILLER            PIC X(3).
+          02 NS-MAJOR          PIC X(3).
+          02 FILLER            PIC X.
 
        SD WORKFILE.
        01 WORKDETAILS.
           02 FILLER        PIC 9(7).
           02 WSTUDENTLNAME PIC X(10).
           02 WSTUDENTFNAME PIC X(10).
-          02 FILLER        PIC X(9).
+          02 WSTUDENTGPA      PIC 9V99.
+          02 WSTUDENTCREDHRS  PIC 9(3).
+          02 FILLER           PIC X(3).
           02 WMAJOR        PIC X(3).
           02 FILLER        PIC X.
 
+       FD DEANLIST-RPT.
+       01 DEAN-RPT-LINE          PIC X(80).
+
+       FD MAJOR-EXCEPT-RPT.
+       01 MAJOR-EXCEPT-LINE      PIC X(80).
+
        WORKING-STORAGE SECTION.
 
        01 KEY-STD-CHECK  PIC X(2).
+       01 SORTED-KEY-CHECK  PIC X(2).
+       01 DEAN-KEY-CHECK  PIC X(2).
+       01 EXCEPT-KEY-CHECK  PIC X(2).
+
+       01 NS-ENDOFFILE-SW  PIC X VALUE "N".
+         88 NS-ENDOFFILE VALUE "Y".
+
+       01 STU-ENDOFFILE-SW  PIC X VALUE "N".
+         88 STU-ENDOFFILE VALUE "Y".
+
+       01 WS-VALID-MAJOR-COUNT  PIC 9(2) VALUE 10.
+       01 WS-VALID-MAJOR-IDX    PIC 9(2).
+       01 WS-VALID-MAJOR-SW     PIC X VALUE "N".
+         88 VALID-MAJOR-FOUND VALUE "Y".
+
+       01 WS-VALID-MAJOR-TABLE.
+         05 WS-VALID-MAJOR-ENTRY PIC X(3) OCCURS 10 TIMES.
+
+       01 WS-VALID-MAJOR-VALUES.
+         05 FILLER PIC X(30) VALUE
+            "CSCMATENGBUSBIOCHMPHYHISARTPSY".
+
+       01 WS-MAJOR-EXCEPT-LINE.
+         05 FILLER              PIC X(25) VALUE
+            "INVALID MAJOR CODE FOR: ".
+         05 WS-EXC-LASTNAME     PIC X(10).
+         05 FILLER              PIC X(2) VALUE SPACES.
+         05 WS-EXC-FIRSTNAME    PIC X(10).
+         05 FILLER              PIC X(8) VALUE SPACES.
+         05 FILLER              PIC X(8) VALUE "MAJOR: ".
+         05 WS-EXC-MAJOR        PIC X(3).
+         05 FILLER              PIC X(14) VALUE SPACES.
+
+       01 WS-GPA-THRESHOLD    PIC 9V99 VALUE 3.50.
+       01 WS-PREV-MAJOR       PIC X(3) VALUE SPACES.
+
+       01 WS-DEAN-TITLE.
+         05 FILLER             PIC X(40) VALUE
+            "DEAN'S LIST - GPA 3.50 AND ABOVE".
+         05 FILLER             PIC X(40) VALUE SPACES.
+
+       01 WS-DEAN-MAJOR-HDG.
+         05 FILLER             PIC X(10) VALUE "MAJOR: ".
+         05 WS-DEAN-HDG-MAJOR  PIC X(3).
+         05 FILLER             PIC X(67) VALUE SPACES.
+
+       01 WS-DEAN-DETAIL.
+         05 WS-DEAN-LNAME       PIC X(10).
+         05 FILLER              PIC X(2) VALUE SPACES.
+         05 WS-DEAN-FNAME       PIC X(10).
+         05 FILLER              PIC X(2) VALUE SPACES.
+         05 WS-DEAN-GPA         PIC 9.99.
+         05 FILLER              PIC X(2) VALUE SPACES.
+         05 WS-DEAN-CREDHRS     PIC ZZ9.
+         05 FILLER              PIC X(48) VALUE SPACES.
+
+       01 WS-MAJOR-COUNT      PIC 9(3) VALUE 0.
+       01 WS-MAJOR-IDX        PIC 9(2).
+       01 WS-MAJOR-FOUND-SW   PIC X VALUE "N".
+         88 MAJOR-FOUND VALUE "Y".
+
+       01 WS-MAJOR-TABLE.
+         05 WS-MAJOR-ENTRY OCCURS 20 TIMES.
+           10 WS-MAJOR-NAME     PIC X(3).
+           10 WS-MAJOR-HEADCT   PIC 9(4).
+
+       01 WS-MAJOR-SUMM-TITLE.
+         05 FILLER             PIC X(30) VALUE
+            "STUDENT HEADCOUNT BY MAJOR".
+         05 FILLER             PIC X(50) VALUE SPACES.
+
+       01 WS-MAJOR-SUMM-LINE.
+         05 FILLER             PIC X(10) VALUE "MAJOR: ".
+         05 WS-SUMM-MAJOR       PIC X(3).
+         05 FILLER              PIC X(10) VALUE SPACES.
+         05 FILLER              PIC X(10) VALUE "COUNT: ".
+         05 WS-SUMM-HEADCT      PIC ZZZ9.
+         05 FILLER              PIC X(53) VALUE SPACES.
 
        PROCEDURE DIVISION.
        0100-SORT-STUDENT.
 
+           MOVE WS-VALID-MAJOR-VALUES TO WS-VALID-MAJOR-TABLE.
+
            OPEN INPUT STUDENTSFILE
 
            IF KEY-STD-CHECK NOT = "00"
@@ -48,13 +165,167 @@
                GO TO 9000-END-PROGRAM
            END-IF.
 
+           OPEN OUTPUT MAJOR-EXCEPT-RPT.
+
+           IF EXCEPT-KEY-CHECK NOT = "00"
+               DISPLAY "ERROR OPENING MAJOREXCEPT, STATUS: ",
+                EXCEPT-KEY-CHECK
+               GO TO 9000-END-PROGRAM
+           END-IF.
+
            SORT WORKFILE ON ASCENDING KEY WMAJOR
-             USING STUDENTSFILE
+                            ASCENDING KEY WSTUDENTLNAME
+             INPUT PROCEDURE IS 120-VALIDATE-AND-RELEASE
              GIVING SORTEDFILE.
+
+           IF SORTED-KEY-CHECK NOT = "00"
+               DISPLAY "ERROR WRITING NEWSTUDENTS, STATUS: ",
+                SORTED-KEY-CHECK
+               GO TO 9000-END-PROGRAM
+           END-IF.
+
+           CLOSE MAJOR-EXCEPT-RPT.
+
+            PERFORM 200-WRITE-DEANS-LIST.
             PERFORM 9000-END-PROGRAM.
 
        0100-END.
 
+       120-VALIDATE-AND-RELEASE.
+           READ STUDENTSFILE
+             AT END SET STU-ENDOFFILE TO TRUE
+           END-READ.
+
+           PERFORM 130-VALIDATE-STEP UNTIL STU-ENDOFFILE.
+       120-END.
+
+       130-VALIDATE-STEP.
+           PERFORM 400-VALIDATE-MAJOR.
+
+           IF VALID-MAJOR-FOUND
+               RELEASE WORKDETAILS FROM STUDENTDETAILS
+           ELSE
+               MOVE STU-LASTNAME TO WS-EXC-LASTNAME
+               MOVE STU-FIRSTNAME TO WS-EXC-FIRSTNAME
+               MOVE STU-MAJOR TO WS-EXC-MAJOR
+               WRITE MAJOR-EXCEPT-LINE FROM WS-MAJOR-EXCEPT-LINE
+           END-IF.
+
+           READ STUDENTSFILE
+             AT END SET STU-ENDOFFILE TO TRUE
+           END-READ.
+       130-END.
+
+       400-VALIDATE-MAJOR.
+           MOVE "N" TO WS-VALID-MAJOR-SW.
+           MOVE 1 TO WS-VALID-MAJOR-IDX.
+
+           IF STU-MAJOR NOT = SPACES
+               PERFORM 410-VALIDATE-MAJOR-STEP
+                   UNTIL VALID-MAJOR-FOUND
+                      OR WS-VALID-MAJOR-IDX > WS-VALID-MAJOR-COUNT
+           END-IF.
+       400-END.
+
+       410-VALIDATE-MAJOR-STEP.
+           IF WS-VALID-MAJOR-ENTRY(WS-VALID-MAJOR-IDX) = STU-MAJOR
+               SET VALID-MAJOR-FOUND TO TRUE
+           ELSE
+               ADD 1 TO WS-VALID-MAJOR-IDX
+           END-IF.
+       410-END.
+
+       200-WRITE-DEANS-LIST.
+           OPEN INPUT SORTEDFILE
+           OPEN OUTPUT DEANLIST-RPT
+
+           IF SORTED-KEY-CHECK NOT = "00"
+               DISPLAY "ERROR REOPENING NEWSTUDENTS, STATUS: ",
+                SORTED-KEY-CHECK
+           ELSE
+           IF DEAN-KEY-CHECK NOT = "00"
+               DISPLAY "ERROR OPENING DEANLIST, STATUS: ",
+                DEAN-KEY-CHECK
+           ELSE
+               WRITE DEAN-RPT-LINE FROM WS-DEAN-TITLE
+
+               READ SORTEDFILE
+                 AT END SET NS-ENDOFFILE TO TRUE
+               END-READ
+
+               PERFORM 210-DEANS-LIST-STEP UNTIL NS-ENDOFFILE
+
+               PERFORM 220-WRITE-MAJOR-SUMMARY
+
+               CLOSE DEANLIST-RPT
+           END-IF
+           END-IF.
+
+           CLOSE SORTEDFILE.
+       200-END.
+
+       210-DEANS-LIST-STEP.
+           IF NS-MAJOR NOT = WS-PREV-MAJOR
+               MOVE NS-MAJOR TO WS-DEAN-HDG-MAJOR
+               WRITE DEAN-RPT-LINE FROM WS-DEAN-MAJOR-HDG
+               MOVE NS-MAJOR TO WS-PREV-MAJOR
+           END-IF.
+
+           IF NS-GPA >= WS-GPA-THRESHOLD
+               MOVE NS-LASTNAME TO WS-DEAN-LNAME
+               MOVE NS-FIRSTNAME TO WS-DEAN-FNAME
+               MOVE NS-GPA TO WS-DEAN-GPA
+               MOVE NS-CREDIT-HOURS TO WS-DEAN-CREDHRS
+               WRITE DEAN-RPT-LINE FROM WS-DEAN-DETAIL
+           END-IF.
+
+           PERFORM 300-FIND-OR-ADD-MAJOR.
+           ADD 1 TO WS-MAJOR-HEADCT(WS-MAJOR-IDX).
+
+           READ SORTEDFILE
+             AT END SET NS-ENDOFFILE TO TRUE
+           END-READ.
+       210-END.
+
+       220-WRITE-MAJOR-SUMMARY.
+           WRITE DEAN-RPT-LINE FROM WS-MAJOR-SUMM-TITLE.
+
+           MOVE 1 TO WS-MAJOR-IDX.
+           PERFORM 230-WRITE-SUMMARY-LINE
+               UNTIL WS-MAJOR-IDX > WS-MAJOR-COUNT.
+       220-END.
+
+       230-WRITE-SUMMARY-LINE.
+           MOVE WS-MAJOR-NAME(WS-MAJOR-IDX) TO WS-SUMM-MAJOR.
+           MOVE WS-MAJOR-HEADCT(WS-MAJOR-IDX) TO WS-SUMM-HEADCT.
+           WRITE DEAN-RPT-LINE FROM WS-MAJOR-SUMM-LINE.
+
+           ADD 1 TO WS-MAJOR-IDX.
+       230-END.
+
+       300-FIND-OR-ADD-MAJOR.
+           MOVE "N" TO WS-MAJOR-FOUND-SW.
+           MOVE 1 TO WS-MAJOR-IDX.
+
+           PERFORM 310-FIND-MAJOR-STEP
+               UNTIL MAJOR-FOUND OR WS-MAJOR-IDX > WS-MAJOR-COUNT.
+
+           IF NOT MAJOR-FOUND
+               ADD 1 TO WS-MAJOR-COUNT
+               MOVE WS-MAJOR-COUNT TO WS-MAJOR-IDX
+               MOVE NS-MAJOR TO WS-MAJOR-NAME(WS-MAJOR-IDX)
+               MOVE 0 TO WS-MAJOR-HEADCT(WS-MAJOR-IDX)
+           END-IF.
+       300-END.
+
+       310-FIND-MAJOR-STEP.
+           IF WS-MAJOR-NAME(WS-MAJOR-IDX) = NS-MAJOR
+               SET MAJOR-FOUND TO TRUE
+           ELSE
+               ADD 1 TO WS-MAJOR-IDX
+           END-IF.
+       310-END.
+
        9000-END-PROGRAM.
            CLOSE STUDENTSFILE.
            STOP RUN.
