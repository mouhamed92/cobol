@@ -6,7 +6,7 @@
        FILE-CONTROL.
 
             SELECT EMP-PAYROLL ASSIGN TO
-             "C:/work space/Cobol path/labs/Cobol/NEWEMPFILE"
+             "C:/work space/Cobol path/labs/Cobol/NEWEMPFILE-PAY"
             FILE STATUS IS  EMP-KEY-CHECK
             ORGANIZATION IS LINE SEQUENTIAL.
 
@@ -14,6 +14,11 @@
              "C:/work space/Cobol path/labs/Cobol/SORTED-EMP"
              ORGANIZATION IS LINE SEQUENTIAL.
 
+            SELECT SORT-PARM ASSIGN TO
+             "C:/work space/Cobol path/labs/Cobol/SORTPARM"
+             FILE STATUS IS PARM-FILE-STATUS
+             ORGANIZATION IS LINE SEQUENTIAL.
+
              SELECT WORK-TEMP ASSIGN TO "WORK.TEMP".
 
        DATA DIVISION.
@@ -27,6 +32,11 @@
            01 SOR-DETAILS.
                05 SOR-DTAA PIC X(61).
 
+           FD SORT-PARM.
+           01 SORT-PARM-CARD.
+               05 PARM-FIELD        PIC X(10).
+               05 PARM-DIRECTION    PIC X(4).
+
            SD WORK-TEMP.
            01 WORK-DATA.
              05 PAY-EMPID    PIC 9(7).
@@ -38,23 +48,72 @@
        WORKING-STORAGE SECTION.
 
        01 EMP-KEY-CHECK  PIC X(2).
+       01 PARM-FILE-STATUS PIC X(2).
+
+       01 WS-SORT-FIELD   PIC X(10) VALUE "PAY-AMOUNT".
+       01 WS-SORT-DIR     PIC X(4)  VALUE "DESC".
 
        PROCEDURE DIVISION.
 
+           MOVE 0 TO RETURN-CODE.
            OPEN INPUT EMP-PAYROLL
             IF EMP-KEY-CHECK NOT = "00"
                 DISPLAY "ERROR, CODE STATUS :" EMP-KEY-CHECK
+                MOVE 16 TO RETURN-CODE
                 GO TO 900-END-PROGRAM
             END-IF.
 
-            SORT WORK-TEMP ON DESCENDING KEY PAY-AMOUNT
-             USING EMP-PAYROLL
-             GIVING SORTED-EM
-             PERFORM 900-END-PROGRAM.
+            PERFORM 100-READ-SORT-PARM.
+            PERFORM 200-SORT-BY-PARM.
+
+            PERFORM 900-END-PROGRAM.
+
+           100-READ-SORT-PARM.
+             OPEN INPUT SORT-PARM.
+             IF PARM-FILE-STATUS = "00"
+                 READ SORT-PARM
+                     AT END
+                         CONTINUE
+                     NOT AT END
+                         MOVE PARM-FIELD TO WS-SORT-FIELD
+                         MOVE PARM-DIRECTION TO WS-SORT-DIR
+                 END-READ
+                 CLOSE SORT-PARM
+             END-IF.
+           100-END.
+
+           200-SORT-BY-PARM.
+             EVALUATE WS-SORT-FIELD ALSO WS-SORT-DIR
+                 WHEN "PAY-AMOUNT" ALSO "ASC "
+                     SORT WORK-TEMP ON ASCENDING KEY PAY-AMOUNT
+                         USING EMP-PAYROLL
+                         GIVING SORTED-EM
+                 WHEN "PAY-EMPID"  ALSO "ASC "
+                     SORT WORK-TEMP ON ASCENDING KEY PAY-EMPID
+                         USING EMP-PAYROLL
+                         GIVING SORTED-EM
+                 WHEN "PAY-EMPID"  ALSO "DESC"
+                     SORT WORK-TEMP ON DESCENDING KEY PAY-EMPID
+                         USING EMP-PAYROLL
+                         GIVING SORTED-EM
+                 WHEN "PAY-DEP"    ALSO "ASC "
+                     SORT WORK-TEMP ON ASCENDING KEY PAY-DEP
+                         USING EMP-PAYROLL
+                         GIVING SORTED-EM
+                 WHEN "PAY-DEP"    ALSO "DESC"
+                     SORT WORK-TEMP ON DESCENDING KEY PAY-DEP
+                         USING EMP-PAYROLL
+                         GIVING SORTED-EM
+                 WHEN OTHER
+                     SORT WORK-TEMP ON DESCENDING KEY PAY-AMOUNT
+                         USING EMP-PAYROLL
+                         GIVING SORTED-EM
+             END-EVALUATE.
+           200-END.
 
            900-END-PROGRAM.
             CLOSE EMP-PAYROLL.
 
-            STOP RUN.
+            GOBACK.
 
        END PROGRAM SORT-EMP.
