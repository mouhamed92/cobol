@@ -0,0 +1,38 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYDRIVER.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01 WS-STEP-NAME   PIC X(20).
+
+       PROCEDURE DIVISION.
+
+           0000-MAINLINE.
+             MOVE "EMPRAISE" TO WS-STEP-NAME.
+             CALL "empRaise".
+             PERFORM 9000-CHECK-STEP.
+
+             MOVE "EMP-PAY" TO WS-STEP-NAME.
+             CALL "emp-Pay".
+             PERFORM 9000-CHECK-STEP.
+
+             MOVE "SORT-EMP" TO WS-STEP-NAME.
+             CALL "SORT-EMP".
+             PERFORM 9000-CHECK-STEP.
+
+             DISPLAY "PAYDRIVER: ALL STEPS COMPLETED SUCCESSFULLY".
+             STOP RUN.
+
+           9000-CHECK-STEP.
+             IF RETURN-CODE NOT = 0
+                 DISPLAY "PAYDRIVER: STEP " WS-STEP-NAME
+                    " FAILED, RETURN-CODE=" RETURN-CODE
+                 DISPLAY "PAYDRIVER: HALTING JOB STREAM"
+                 STOP RUN
+             END-IF.
+           9000-END.
+
+       END PROGRAM PAYDRIVER.
