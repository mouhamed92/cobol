@@ -6,33 +6,36 @@
        FILE-CONTROL.
 
             SELECT EMP-PAYROLL ASSIGN TO
-             "C:/work space/Cobol path/labs/Cobol/EMPFILE.DAT"
+             "C:/work space/Cobol path/labs/Cobol/NEWEMPFILE-RAISE"
             FILE STATUS IS  EMP-KEY-CHECK
             ORGANIZATION IS LINE SEQUENTIAL.
 
             SELECT EMP-FILE-I ASSIGN TO
-             "C:/work space/Cobol path/labs/Cobol/NEWEMPFILE"
+             "C:/work space/Cobol path/labs/Cobol/NEWEMPFILE-PAY"
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT PAY-EXCEPT-RPT ASSIGN TO
+             "C:/work space/Cobol path/labs/Cobol/PAYRNGRPT-PAY"
             ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD EMP-PAYROLL.
-       01 EMPDETAILS.
-           88 EOF   VALUES HIGH-VALUES.
-           05 EMPDATA  PIC  X(38).
-           05 EMPINFO REDEFINES EMPDATA.
-             10 EMPID  PIC 9(7).
-             10 EMPNAME.
-               15 EMPFNAME  PIC X(10).
-               15 EMPLNAME  PIC X(10).
-             10 STARTDATE.
-               15 STARTMHT  PIC 9(2).
-               15 STARTDAY  PIC 9(2).
-               15 STARTYER  PIC 9(4).
-             10 HOURLYWRK   PIC 9(3).
-           05 HOURLYRATE    PIC 9(4)V99.
-           05 DEPARTMENT    PIC X(30).
-           05 GENDER        PIC X.
+       01 EMP-DET-RAISED.
+         05 EMP-RAISED-DATA       PIC X(38).
+         05 EMP-RAISED-INFO REDEFINES EMP-RAISED-DATA.
+           10 EMP-ID             PIC 9(7).
+           10 EMPLOYEENAME.
+              15 LASTNAME        PIC X(10).
+              15 FIRSTNAME       PIC X(10).
+           10 STARTDATE.
+              15 START-YEAR      PIC 9(4).
+              15 START-MONTH     PIC 9(2).
+              15 START-DAY       PIC 9(2).
+           10 HOURSWORKED        PIC 9(3).
+         05 HOURLYRATE            PIC 9(4)V99.
+         05 DEPARTMENT            PIC X(30).
+         05 GENDER                PIC X.
 
        FD EMP-FILE-I.
        01 EMP-DET-PAY.
@@ -42,18 +45,44 @@
          05 PAY-AMOUNT    PIC 9(4)V99.
          05 PAY-DEP      PIC X(30).
 
+       FD PAY-EXCEPT-RPT.
+       01 PAY-RNG-LINE          PIC X(80).
+
        WORKING-STORAGE SECTION.
 
        01 EMP-KEY-CHECK PIC X(2).
        01 COUNT-EMP     PIC 9(3).
 
+       01 WS-EOF-SW     PIC X VALUE "N".
+         88 EOF VALUE "Y".
+
+       01 WS-PAY-RANGE-LIMITS.
+         05 WS-MAX-HOURS      PIC 9(3) VALUE 168.
+         05 WS-MIN-WAGE       PIC 9(4)V99 VALUE 007.25.
+
+       01 WS-PAY-VALID-SW     PIC X VALUE "Y".
+         88 PAY-RANGE-VALID VALUE "Y".
+
+       01 WS-PAY-RNG-LINE.
+         05 FILLER             PIC X(20) VALUE
+            "PAY RANGE EXCEPTION:".
+         05 WS-RNG-EMP-ID       PIC 9(7).
+         05 FILLER              PIC X VALUE SPACES.
+         05 WS-RNG-HOURS        PIC ZZ9.
+         05 FILLER              PIC X VALUE SPACES.
+         05 WS-RNG-RATE         PIC ZZZ9.99.
+         05 FILLER              PIC X(39) VALUE SPACES.
+
        PROCEDURE DIVISION.
 
+            MOVE 0 TO RETURN-CODE.
             OPEN INPUT EMP-PAYROLL
             OPEN OUTPUT EMP-FILE-I
+            OPEN OUTPUT PAY-EXCEPT-RPT
 
             IF EMP-KEY-CHECK  NOT = "00"
                 DISPLAY "ERROR, FILE STATUS : " EMP-KEY-CHECK
+                MOVE 16 TO RETURN-CODE
                 GO TO 900-END-PROGRAM
             END-IF.
 
@@ -66,14 +95,22 @@
 
            100-PROCESS-FILE.
 
-              MOVE EMPID TO PAY-EMPID.
-              MOVE EMPFNAME TO PAY-EMP-FN.
-              MOVE EMPLNAME TO PAY-EMP-LN.
-              COMPUTE PAY-AMOUNT = HOURLYWRK * HOURLYRATE.
-              MOVE DEPARTMENT TO PAY-DEP.
-              WRITE EMP-DET-PAY.
-
-              ADD 1 TO COUNT-EMP.
+              PERFORM 150-VALIDATE-PAY-RANGE.
+
+              IF NOT PAY-RANGE-VALID
+                  MOVE EMP-ID TO WS-RNG-EMP-ID
+                  MOVE HOURSWORKED TO WS-RNG-HOURS
+                  MOVE HOURLYRATE TO WS-RNG-RATE
+                  WRITE PAY-RNG-LINE FROM WS-PAY-RNG-LINE
+              ELSE
+                  MOVE EMP-ID TO PAY-EMPID
+                  MOVE FIRSTNAME TO PAY-EMP-FN
+                  MOVE LASTNAME TO PAY-EMP-LN
+                  COMPUTE PAY-AMOUNT = HOURSWORKED * HOURLYRATE
+                  MOVE DEPARTMENT TO PAY-DEP
+                  WRITE EMP-DET-PAY
+                  ADD 1 TO COUNT-EMP
+              END-IF.
 
               READ EMP-PAYROLL
               AT END SET EOF TO TRUE
@@ -81,11 +118,20 @@
 
            100-END.
 
+           150-VALIDATE-PAY-RANGE.
+             SET PAY-RANGE-VALID TO TRUE.
+             IF HOURSWORKED > WS-MAX-HOURS
+                 MOVE "N" TO WS-PAY-VALID-SW
+             END-IF.
+             IF HOURLYRATE < WS-MIN-WAGE
+                 MOVE "N" TO WS-PAY-VALID-SW
+             END-IF.
+           150-END.
+
            900-END-PROGRAM.
-           CLOSE EMP-PAYROLL, EMP-FILE-I.
+           CLOSE EMP-PAYROLL, EMP-FILE-I, PAY-EXCEPT-RPT.
             DISPLAY "EMPLOYEE PROCESSED NUMBER: "COUNT-EMP.
+            GOBACK.
            900-END.
 
-            STOP RUN.
-
        END PROGRAM emp-Pay.
