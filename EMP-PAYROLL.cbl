@@ -6,82 +6,504 @@
        FILE-CONTROL.
             SELECT EMPFILE ASSIGN TO
              "C:/work space/Cobol path/labs/Cobol/EMPFILE.DAT"
-              FILE STATUS IS KEY-EMP-STATUS
-              ORGANIZATION IS LINE SEQUENTIAL.
+              ORGANIZATION IS INDEXED
+              RECORD KEY IS EMP-ID
+              FILE STATUS IS KEY-EMP-STATUS.
 
             SELECT PAYROLL ASSIGN TO
              "C:/work space/Cobol path/labs/Cobol/PAYROLL"
              ORGANIZATION IS LINE SEQUENTIAL.
 
+            SELECT CONTROL-RPT ASSIGN TO
+             "C:/work space/Cobol path/labs/Cobol/PAYCTLRPT"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT YTD-MASTER ASSIGN TO
+             "C:/work space/Cobol path/labs/Cobol/YTDMASTER"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS YTD-EMP-ID
+             FILE STATUS IS YTD-FILE-STATUS.
+
+            SELECT DUP-EXCEPT-RPT ASSIGN TO
+             "C:/work space/Cobol path/labs/Cobol/PAYDUPRPT"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT PAY-REGISTER ASSIGN TO
+             "C:/work space/Cobol path/labs/Cobol/PAYREG"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT PAY-EXCEPT-RPT ASSIGN TO
+             "C:/work space/Cobol path/labs/Cobol/PAYRNGRPT"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT CHECKPOINT-FILE ASSIGN TO
+             "C:/work space/Cobol path/labs/Cobol/PAYCKPT"
+             FILE STATUS IS WS-CKPT-FILE-STATUS
+             ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD EMPFILE.
-       01 EMPDETAILS.
-         88 ENDOFFILE VALUE HIGH-VALUE.
-         05 EMPDATA             PIC X(38).
-         05 EMPINFO  REDEFINES EMPDATA.
-           10 EMP-ID            PIC 9(7).
-           10 EMPLOYEENAME.
-              15 LASTNAME       PIC X(10).
-              15 FIRSTNAME      PIC X(10).
-           10 STARTDATE.
-              15 START-YEAR     PIC 9(4).
-              15 START-MONTH    PIC 9(2).
-              15 START-DAY      PIC 9(2).
-           10 HOURSWORKED       PIC 9(3).
-         05 HOURLYRATE          PIC 9(4)V99.
-         05 DEPARTMENT          PIC X(30).
-         05 GENDER              PIC X.
+           COPY EMPREC.
 
        FD PAYROLL.
-       01 PAY-EMP-DETAILS.
-         05 PAY-EMPID          PIC 9(7).
-         05 PAY-EMPFNAME       PIC X(10).
-         05 PAY-EMPLNAME       PIC X(10).
-         05 PAY-AMOUNT         PIC 9(4)V99.
-         05 PAY-DEPARTMENT     PIC X(30).
+           COPY PAYEMPREC.
+
+       FD CONTROL-RPT.
+       01 CTL-LINE            PIC X(80).
+
+       FD YTD-MASTER.
+       01 YTD-RECORD.
+         05 YTD-EMP-ID          PIC 9(7).
+         05 YTD-YEAR             PIC 9(4).
+         05 YTD-GROSS            PIC 9(7)V99.
+         05 YTD-NET              PIC 9(7)V99.
+
+       FD DUP-EXCEPT-RPT.
+       01 DUP-RPT-LINE         PIC X(80).
+
+       FD PAY-REGISTER.
+       01 REG-LINE             PIC X(80).
+
+       FD PAY-EXCEPT-RPT.
+       01 PAY-RNG-LINE          PIC X(80).
+
+       FD CHECKPOINT-FILE.
+       01 CKPT-RECORD.
+         05 CKPT-LAST-EMP-ID    PIC 9(7).
 
        WORKING-STORAGE SECTION.
 
        01 KEY-EMP-STATUS PIC X(2).
        01 WS-COUNT-EMP   PIC 9(3).
+       01 YTD-FILE-STATUS PIC X(2).
+       01 WS-CKPT-FILE-STATUS PIC X(2).
+
+       01 WS-CKPT-INTERVAL    PIC 9(3) VALUE 50.
+       01 WS-CKPT-LAST-ID     PIC 9(7) VALUE 0.
+       01 WS-CKPT-COUNT       PIC 9(3) VALUE 0.
+
+       01 WS-RUN-DATE.
+         05 WS-RUN-YEAR       PIC 9(4).
+         05 WS-RUN-MONTH      PIC 9(2).
+         05 WS-RUN-DAY        PIC 9(2).
+
+       01 WS-PAYROLL-NAME     PIC X(60) VALUE
+          "C:/work space/Cobol path/labs/Cobol/PAYROLL".
+       01 WS-ARCHIVE-NAME.
+         05 FILLER            PIC X(44) VALUE
+            "C:/work space/Cobol path/labs/Cobol/PAYROLL.".
+         05 WS-ARCH-DATE       PIC 9(8).
+         05 FILLER             PIC X(7) VALUE SPACES.
+       01 WS-COPY-RESULT      PIC S9(9) COMP-5.
+
+       01 WS-WH-RATES.
+         05 WS-FED-WH-PCT    PIC V999 VALUE .150.
+         05 WS-STATE-WH-PCT  PIC V999 VALUE .050.
+
+       01 WS-IN-COUNT    PIC 9(5).
+       01 WS-OUT-COUNT   PIC 9(5).
+       01 WS-SUM-PAY     PIC 9(7)V99.
+
+       01 WS-SEEN-COUNT      PIC 9(5) VALUE 0.
+       01 WS-SEEN-IDX        PIC 9(5).
+       01 WS-DUP-SW          PIC X VALUE "N".
+         88 DUP-FOUND VALUE "Y".
+       01 WS-SEEN-IDS.
+         05 WS-SEEN-ID OCCURS 2000 TIMES PIC 9(7).
+
+       01 WS-DUP-LINE.
+         05 FILLER          PIC X(25) VALUE
+            "DUPLICATE EMP-ID SKIPPED:".
+         05 WS-DUP-ID        PIC 9(7).
+         05 FILLER           PIC X(48) VALUE SPACES.
+
+       01 WS-PAY-RANGE-LIMITS.
+         05 WS-MAX-HOURS      PIC 9(3) VALUE 168.
+         05 WS-MIN-WAGE       PIC 9(4)V99 VALUE 007.25.
+
+       01 WS-PAY-VALID-SW     PIC X VALUE "Y".
+         88 PAY-RANGE-VALID VALUE "Y".
+
+       01 WS-PAY-RNG-LINE.
+         05 FILLER             PIC X(20) VALUE
+            "PAY RANGE EXCEPTION:".
+         05 WS-RNG-EMP-ID       PIC 9(7).
+         05 FILLER              PIC X VALUE SPACES.
+         05 WS-RNG-HOURS        PIC ZZ9.
+         05 FILLER              PIC X VALUE SPACES.
+         05 WS-RNG-RATE         PIC ZZZ9.99.
+         05 FILLER              PIC X(39) VALUE SPACES.
+
+       01 WS-CTL-HEADING.
+         05 FILLER            PIC X(20) VALUE
+            "EMP-PAYROLL CONTROL".
+         05 FILLER            PIC X(60) VALUE SPACES.
+
+       01 WS-CTL-DETAIL.
+         05 FILLER             PIC X(22) VALUE
+            "INPUT RECORDS READ: ".
+         05 WS-CTL-IN-COUNT    PIC ZZZZ9.
+         05 FILLER             PIC X(51) VALUE SPACES.
+
+       01 WS-CTL-DETAIL2.
+         05 FILLER             PIC X(22) VALUE
+            "OUTPUT RECORDS WRITE:".
+         05 WS-CTL-OUT-COUNT   PIC ZZZZ9.
+         05 FILLER             PIC X(51) VALUE SPACES.
+
+       01 WS-CTL-DETAIL3.
+         05 FILLER             PIC X(22) VALUE
+            "TOTAL PAY-AMOUNT:    ".
+         05 WS-CTL-SUM-PAY     PIC ZZZZZZ9.99.
+         05 FILLER             PIC X(46) VALUE SPACES.
+
+       01 WS-REG-PAGE-NO      PIC 9(4) VALUE 0.
+       01 WS-REG-LINE-COUNT   PIC 9(3) VALUE 0.
+       01 WS-REG-MAX-LINES    PIC 9(3) VALUE 20.
+       01 WS-REG-GRAND-TOTAL  PIC 9(7)V99 VALUE 0.
+
+       01 WS-REG-DEPT-COUNT   PIC 9(3) VALUE 0.
+       01 WS-REG-DEPT-IDX     PIC 9(3).
+       01 WS-REG-DEPT-FOUND-SW PIC X VALUE "N".
+         88 REG-DEPT-FOUND VALUE "Y".
+       01 WS-REG-DEPT-TABLE.
+         05 WS-REG-DEPT-ENTRY OCCURS 50 TIMES.
+           10 WS-REG-DEPT-NAME  PIC X(30).
+           10 WS-REG-DEPT-SUM   PIC 9(7)V99.
+
+       01 WS-REG-HEADING1.
+         05 FILLER            PIC X(30) VALUE
+            "EMP-PAYROLL REGISTER   DATE: ".
+         05 WS-REG-HDG-DATE    PIC 9999/99/99.
+         05 FILLER             PIC X(10) VALUE "   PAGE: ".
+         05 WS-REG-HDG-PAGE    PIC ZZZ9.
+         05 FILLER             PIC X(31) VALUE SPACES.
+
+       01 WS-REG-HEADING2.
+         05 FILLER             PIC X(8)  VALUE "EMP-ID ".
+         05 FILLER             PIC X(22) VALUE "NAME                  ".
+         05 FILLER             PIC X(22) VALUE "DEPARTMENT            ".
+         05 FILLER             PIC X(14) VALUE "GROSS PAY     ".
+         05 FILLER             PIC X(14) VALUE "NET PAY       ".
+
+       01 WS-REG-DETAIL.
+         05 WS-REG-EMPID        PIC 9(7).
+         05 FILLER              PIC X.
+         05 WS-REG-NAME         PIC X(21).
+         05 WS-REG-DEPT         PIC X(22).
+         05 WS-REG-GROSS        PIC ZZZZ9.99.
+         05 FILLER              PIC X(5) VALUE SPACES.
+         05 WS-REG-NET          PIC ZZZZ9.99.
+         05 FILLER              PIC X(5) VALUE SPACES.
+
+       01 WS-REG-SUBTOT-LINE.
+         05 FILLER             PIC X(22) VALUE
+            "DEPT SUBTOTAL FOR: ".
+         05 WS-REG-SUBTOT-DEPT PIC X(30).
+         05 WS-REG-SUBTOT-AMT  PIC ZZZZZZ9.99.
+         05 FILLER             PIC X(17) VALUE SPACES.
+
+       01 WS-REG-GRAND-LINE.
+         05 FILLER             PIC X(22) VALUE
+            "GRAND TOTAL GROSS PAY:".
+         05 WS-REG-GRAND-AMT   PIC ZZZZZZ9.99.
+         05 FILLER             PIC X(46) VALUE SPACES.
 
        PROCEDURE DIVISION.
 
            100-READ-EMP.
+            ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+            PERFORM 150-ARCHIVE-PAYROLL.
+
+            IF WS-COPY-RESULT NOT = 0 AND WS-COPY-RESULT NOT = 35
+                DISPLAY "ERROR, PAYROLL ARCHIVE COPY FAILED, RESULT: ",
+                 WS-COPY-RESULT
+                MOVE 16 TO RETURN-CODE
+                STOP RUN
+            END-IF.
+
             OPEN INPUT EMPFILE
             OPEN OUTPUT PAYROLL
+            OPEN OUTPUT DUP-EXCEPT-RPT
+            OPEN OUTPUT PAY-REGISTER
+            OPEN OUTPUT PAY-EXCEPT-RPT
             INITIALIZE WS-COUNT-EMP
+            INITIALIZE WS-IN-COUNT WS-OUT-COUNT WS-SUM-PAY
+
+            OPEN I-O YTD-MASTER
+            IF YTD-FILE-STATUS = "35"
+                OPEN OUTPUT YTD-MASTER
+                CLOSE YTD-MASTER
+                OPEN I-O YTD-MASTER
+            END-IF.
+
             IF KEY-EMP-STATUS NOT = "00"
                 DISPLAY "ERROR FILE PROCESSING, CODE STATUS: ",
                  KEY-EMP-STATUS
                  GO TO 9000-END-PROGRAM
             END-IF.
 
-              READ EMPFILE
-              AT END SET ENDOFFILE TO TRUE
-              END-READ.
+            PERFORM 160-CHECK-RESTART.
+
+            IF NOT ENDOFFILE
+                READ EMPFILE
+                AT END SET ENDOFFILE TO TRUE
+                END-READ
+            END-IF.
 
               PERFORM 200-PROCESS-EMP UNTIL ENDOFFILE.
               PERFORM 9000-END-PROGRAM.
 
            100-END.
 
+           160-CHECK-RESTART.
+             OPEN INPUT CHECKPOINT-FILE
+             IF WS-CKPT-FILE-STATUS = "00"
+                 READ CHECKPOINT-FILE
+                     AT END
+                         CONTINUE
+                     NOT AT END
+                         MOVE CKPT-LAST-EMP-ID TO WS-CKPT-LAST-ID
+                 END-READ
+                 CLOSE CHECKPOINT-FILE
+             END-IF.
+
+             IF WS-CKPT-LAST-ID > 0
+                 MOVE WS-CKPT-LAST-ID TO EMP-ID
+                 START EMPFILE KEY IS GREATER THAN EMP-ID
+                     INVALID KEY
+                         SET ENDOFFILE TO TRUE
+                 END-START
+             END-IF.
+           160-END.
+
+           150-ARCHIVE-PAYROLL.
+             MOVE WS-RUN-DATE TO WS-ARCH-DATE.
+             CALL "CBL_COPY_FILE" USING WS-PAYROLL-NAME,
+                 WS-ARCHIVE-NAME
+                 RETURNING WS-COPY-RESULT
+             END-CALL.
+           150-END.
+
            200-PROCESS-EMP.
-             MOVE EMP-ID TO PAY-EMPID.
-             MOVE FIRSTNAME TO PAY-EMPFNAME.
-             MOVE LASTNAME  TO PAY-EMPLNAME
-             COMPUTE PAY-AMOUNT = HOURLYRATE * HOURSWORKED.
-             MOVE DEPARTMENT TO PAY-DEPARTMENT.
-             ADD 1 TO WS-COUNT-EMP.
-             WRITE PAY-EMP-DETAILS.
+             ADD 1 TO WS-IN-COUNT.
+             PERFORM 260-CHECK-DUP-ID.
+
+             IF DUP-FOUND
+                 MOVE EMP-ID TO WS-DUP-ID
+                 WRITE DUP-RPT-LINE FROM WS-DUP-LINE
+             ELSE
+                 IF WS-SEEN-COUNT < 2000
+                     ADD 1 TO WS-SEEN-COUNT
+                     MOVE EMP-ID TO WS-SEEN-ID(WS-SEEN-COUNT)
+                 END-IF
+                 PERFORM 265-VALIDATE-PAY-RANGE
+
+                 IF NOT PAY-RANGE-VALID
+                     MOVE EMP-ID TO WS-RNG-EMP-ID
+                     MOVE HOURSWORKED TO WS-RNG-HOURS
+                     MOVE HOURLYRATE TO WS-RNG-RATE
+                     WRITE PAY-RNG-LINE FROM WS-PAY-RNG-LINE
+                 ELSE
+                     MOVE EMP-ID TO PAY-EMPID
+                     MOVE FIRSTNAME TO PAY-EMPFNAME
+                     MOVE LASTNAME  TO PAY-EMPLNAME
+                     IF HOURSWORKED > 40
+                         COMPUTE PAY-AMOUNT = (40 * HOURLYRATE)
+                           + ((HOURSWORKED - 40) * HOURLYRATE * 1.5)
+                     ELSE
+                         COMPUTE PAY-AMOUNT = HOURLYRATE * HOURSWORKED
+                     END-IF
+                     MOVE DEPARTMENT TO PAY-DEPARTMENT
+                     COMPUTE PAY-FED-WH = PAY-AMOUNT * WS-FED-WH-PCT
+                     COMPUTE PAY-STATE-WH = PAY-AMOUNT * WS-STATE-WH-PCT
+                     MOVE HEALTH-INS TO PAY-HEALTH-INS
+                     MOVE RETIRE-401K TO PAY-401K
+                     COMPUTE PAY-NET-AMOUNT =
+                         PAY-AMOUNT - PAY-FED-WH - PAY-STATE-WH
+                         - PAY-HEALTH-INS - PAY-401K
+                     ADD 1 TO WS-COUNT-EMP
+                     ADD 1 TO WS-OUT-COUNT
+                     ADD PAY-AMOUNT TO WS-SUM-PAY
+                     WRITE PAY-EMP-DETAILS
+
+                     PERFORM 250-UPDATE-YTD
+                     PERFORM 280-WRITE-REGISTER-DETAIL
+                 END-IF
+             END-IF.
+
+             ADD 1 TO WS-CKPT-COUNT.
+             IF WS-CKPT-COUNT >= WS-CKPT-INTERVAL
+                 PERFORM 295-WRITE-CHECKPOINT
+                 MOVE 0 TO WS-CKPT-COUNT
+             END-IF.
 
              READ EMPFILE
              AT END SET ENDOFFILE TO TRUE
              END-READ.
            200-END.
 
+           295-WRITE-CHECKPOINT.
+             OPEN OUTPUT CHECKPOINT-FILE.
+             MOVE EMP-ID TO CKPT-LAST-EMP-ID.
+             WRITE CKPT-RECORD.
+             CLOSE CHECKPOINT-FILE.
+           295-END.
+
+           265-VALIDATE-PAY-RANGE.
+             SET PAY-RANGE-VALID TO TRUE.
+             IF HOURSWORKED > WS-MAX-HOURS
+                 MOVE "N" TO WS-PAY-VALID-SW
+             END-IF.
+             IF HOURLYRATE < WS-MIN-WAGE
+                 MOVE "N" TO WS-PAY-VALID-SW
+             END-IF.
+           265-END.
+
+           260-CHECK-DUP-ID.
+      * EMPFILE IS NOW ORGANIZATION INDEXED WITH EMP-ID AS THE RECORD
+      * KEY, SO A DUPLICATE EMP-ID CAN NO LONGER PHYSICALLY EXIST IN
+      * THE FILE. THIS CHECK AND PAYDUPRPT ARE KEPT AS A GUARD AGAINST
+      * A FUTURE CHANGE BACK TO AN UNKEYED OR SEQUENTIAL EMPFILE.
+             MOVE "N" TO WS-DUP-SW.
+             MOVE 1 TO WS-SEEN-IDX.
+
+             PERFORM 270-CHECK-DUP-STEP
+                 UNTIL DUP-FOUND OR WS-SEEN-IDX > WS-SEEN-COUNT.
+           260-END.
+
+           270-CHECK-DUP-STEP.
+             IF WS-SEEN-ID(WS-SEEN-IDX) = EMP-ID
+                 SET DUP-FOUND TO TRUE
+             ELSE
+                 ADD 1 TO WS-SEEN-IDX
+             END-IF.
+           270-END.
+
+           250-UPDATE-YTD.
+             MOVE EMP-ID TO YTD-EMP-ID.
+             READ YTD-MASTER
+                 INVALID KEY
+                     MOVE WS-RUN-YEAR TO YTD-YEAR
+                     MOVE PAY-AMOUNT TO YTD-GROSS
+                     MOVE PAY-NET-AMOUNT TO YTD-NET
+                     WRITE YTD-RECORD
+                 NOT INVALID KEY
+                     IF YTD-YEAR NOT = WS-RUN-YEAR
+                         MOVE WS-RUN-YEAR TO YTD-YEAR
+                         MOVE PAY-AMOUNT TO YTD-GROSS
+                         MOVE PAY-NET-AMOUNT TO YTD-NET
+                     ELSE
+                         ADD PAY-AMOUNT TO YTD-GROSS
+                         ADD PAY-NET-AMOUNT TO YTD-NET
+                     END-IF
+                     REWRITE YTD-RECORD
+             END-READ.
+           250-END.
+
+           280-WRITE-REGISTER-DETAIL.
+             IF WS-REG-LINE-COUNT >= WS-REG-MAX-LINES
+                 MOVE 0 TO WS-REG-LINE-COUNT
+             END-IF.
+
+             IF WS-REG-LINE-COUNT = 0
+                 PERFORM 281-WRITE-REGISTER-HEADER
+             END-IF.
+
+             MOVE PAY-EMPID TO WS-REG-EMPID.
+             MOVE PAY-EMPFNAME TO WS-REG-NAME.
+             MOVE PAY-DEPARTMENT TO WS-REG-DEPT.
+             MOVE PAY-AMOUNT TO WS-REG-GROSS.
+             MOVE PAY-NET-AMOUNT TO WS-REG-NET.
+             WRITE REG-LINE FROM WS-REG-DETAIL.
+             ADD 1 TO WS-REG-LINE-COUNT.
+
+             ADD PAY-AMOUNT TO WS-REG-GRAND-TOTAL.
+             PERFORM 290-ACCUM-REG-DEPT.
+           280-END.
+
+           281-WRITE-REGISTER-HEADER.
+             ADD 1 TO WS-REG-PAGE-NO.
+             MOVE WS-RUN-DATE TO WS-REG-HDG-DATE.
+             MOVE WS-REG-PAGE-NO TO WS-REG-HDG-PAGE.
+             WRITE REG-LINE FROM WS-REG-HEADING1.
+             WRITE REG-LINE FROM WS-REG-HEADING2.
+             ADD 2 TO WS-REG-LINE-COUNT.
+           281-END.
+
+           290-ACCUM-REG-DEPT.
+             MOVE "N" TO WS-REG-DEPT-FOUND-SW.
+             MOVE 1 TO WS-REG-DEPT-IDX.
+
+             PERFORM 291-ACCUM-REG-DEPT-STEP
+                 UNTIL REG-DEPT-FOUND
+                    OR WS-REG-DEPT-IDX > WS-REG-DEPT-COUNT.
+
+             IF NOT REG-DEPT-FOUND
+                 IF WS-REG-DEPT-COUNT < 50
+                     ADD 1 TO WS-REG-DEPT-COUNT
+                     MOVE WS-REG-DEPT-COUNT TO WS-REG-DEPT-IDX
+                     MOVE PAY-DEPARTMENT TO
+                        WS-REG-DEPT-NAME(WS-REG-DEPT-IDX)
+                     MOVE 0 TO WS-REG-DEPT-SUM(WS-REG-DEPT-IDX)
+                 END-IF
+             END-IF.
+
+             IF REG-DEPT-FOUND OR WS-REG-DEPT-IDX <= WS-REG-DEPT-COUNT
+                 ADD PAY-AMOUNT TO WS-REG-DEPT-SUM(WS-REG-DEPT-IDX)
+             END-IF.
+           290-END.
+
+           291-ACCUM-REG-DEPT-STEP.
+             IF WS-REG-DEPT-NAME(WS-REG-DEPT-IDX) = PAY-DEPARTMENT
+                 SET REG-DEPT-FOUND TO TRUE
+             ELSE
+                 ADD 1 TO WS-REG-DEPT-IDX
+             END-IF.
+           291-END.
+
+           285-WRITE-REGISTER-TOTALS.
+             MOVE 1 TO WS-REG-DEPT-IDX.
+             PERFORM 286-WRITE-SUBTOTAL-LINE
+                 UNTIL WS-REG-DEPT-IDX > WS-REG-DEPT-COUNT.
+
+             MOVE WS-REG-GRAND-TOTAL TO WS-REG-GRAND-AMT.
+             WRITE REG-LINE FROM WS-REG-GRAND-LINE.
+           285-END.
+
+           286-WRITE-SUBTOTAL-LINE.
+             MOVE WS-REG-DEPT-NAME(WS-REG-DEPT-IDX) TO
+                WS-REG-SUBTOT-DEPT.
+             MOVE WS-REG-DEPT-SUM(WS-REG-DEPT-IDX) TO
+                WS-REG-SUBTOT-AMT.
+             WRITE REG-LINE FROM WS-REG-SUBTOT-LINE.
+             ADD 1 TO WS-REG-DEPT-IDX.
+           286-END.
+
            9000-END-PROGRAM.
+             OPEN OUTPUT CONTROL-RPT.
+             WRITE CTL-LINE FROM WS-CTL-HEADING.
+
+             MOVE WS-IN-COUNT TO WS-CTL-IN-COUNT.
+             WRITE CTL-LINE FROM WS-CTL-DETAIL.
+
+             MOVE WS-OUT-COUNT TO WS-CTL-OUT-COUNT.
+             WRITE CTL-LINE FROM WS-CTL-DETAIL2.
+
+             MOVE WS-SUM-PAY TO WS-CTL-SUM-PAY.
+             WRITE CTL-LINE FROM WS-CTL-DETAIL3.
+
+             CLOSE CONTROL-RPT.
+             CLOSE YTD-MASTER.
+             CLOSE DUP-EXCEPT-RPT.
+             CLOSE PAY-EXCEPT-RPT.
+
+             OPEN OUTPUT CHECKPOINT-FILE.
+             CLOSE CHECKPOINT-FILE.
+             PERFORM 285-WRITE-REGISTER-TOTALS.
+             CLOSE PAY-REGISTER.
              CLOSE EMPFILE,PAYROLL
               DISPLAY "EMPLOYEE PROCESSED NUMBER: "WS-COUNT-EMP
 
