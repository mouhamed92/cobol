@@ -0,0 +1,14 @@
+      * PAYEMPREC - shared PAYROLL master record layout.
+      * Used by EMP-PAYROLL, GL-EXTRACT and MGT-SUMMARY so all three
+      * agree on field order and size.
+       01 PAY-EMP-DETAILS.
+         05 PAY-EMPID          PIC 9(7).
+         05 PAY-EMPFNAME       PIC X(10).
+         05 PAY-EMPLNAME       PIC X(10).
+         05 PAY-AMOUNT         PIC 9(4)V99.
+         05 PAY-DEPARTMENT     PIC X(30).
+         05 PAY-FED-WH         PIC 9(4)V99.
+         05 PAY-STATE-WH       PIC 9(4)V99.
+         05 PAY-HEALTH-INS     PIC 9(3)V99.
+         05 PAY-401K           PIC 9(3)V99.
+         05 PAY-NET-AMOUNT     PIC 9(4)V99.
