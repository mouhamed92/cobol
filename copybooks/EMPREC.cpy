@@ -0,0 +1,22 @@
+      * EMPREC - shared employee master record layout.
+      * Used by EMP-PAYROLL, empRaise and emp-Pay so all three agree
+      * on field order, in particular the order of the STARTDATE
+      * sub-fields.
+       01 EMPDETAILS.
+         88 ENDOFFILE VALUE HIGH-VALUE.
+         05 EMPDATA             PIC X(38).
+         05 EMPINFO  REDEFINES EMPDATA.
+           10 EMP-ID            PIC 9(7).
+           10 EMPLOYEENAME.
+              15 LASTNAME       PIC X(10).
+              15 FIRSTNAME      PIC X(10).
+           10 STARTDATE.
+              15 START-YEAR     PIC 9(4).
+              15 START-MONTH    PIC 9(2).
+              15 START-DAY      PIC 9(2).
+           10 HOURSWORKED       PIC 9(3).
+         05 HOURLYRATE          PIC 9(4)V99.
+         05 DEPARTMENT          PIC X(30).
+         05 GENDER              PIC X.
+         05 HEALTH-INS          PIC 9(3)V99.
+         05 RETIRE-401K         PIC 9(3)V99.
