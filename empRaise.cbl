@@ -7,32 +7,22 @@
 
             SELECT EMPFILE ASSIGN TO
                "C:/work space/Cobol path/labs/Cobol/EMPFILE.DAT"
-               FILE STATUS IS KEY-EMP-STATUS
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS KEY-EMP-STATUS.
 
              SELECT NEWEMPFILE ASSIGN TO
-               "C:/work space/Cobol path/labs/Cobol/NEWEMPFILE"
+               "C:/work space/Cobol path/labs/Cobol/NEWEMPFILE-RAISE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+             SELECT RAISE-HIST ASSIGN TO
+               "C:/work space/Cobol path/labs/Cobol/RAISEHIST"
                ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD EMPFILE.
-       01 EMPDETAILS.
-         88 ENDOFFILE VALUE HIGH-VALUE.
-         05 EMPDATA             PIC X(38).
-         05 EMPINFO  REDEFINES EMPDATA.
-           10 EMP-ID            PIC 9(7).
-           10 EMPLOYEENAME.
-              15 LASTNAME       PIC X(10).
-              15 FIRSTNAME      PIC X(10).
-           10 STARTDATE.
-              15 START-YEAR     PIC 9(4).
-              15 START-MONTH    PIC 9(2).
-              15 START-DAY      PIC 9(2).
-           10 HOURSWORKED       PIC 9(3).
-         05 HOURLYRATE          PIC 9(4)V99.
-         05 DEPARTMENT          PIC X(30).
-         05 GENDER              PIC X.
+           COPY EMPREC.
 
        FD NEWEMPFILE.
        01 NEWEMPLOYEE.
@@ -41,21 +31,43 @@
          05 NEWDEPARTMENT          PIC X(30).
          05 NEWGENDER              PIC X.
 
+       FD RAISE-HIST.
+       01 RAISE-HIST-LINE.
+         05 RH-EMP-ID        PIC 9(7).
+         05 FILLER           PIC X(1).
+         05 RH-OLD-RATE       PIC 9(4)V99.
+         05 FILLER           PIC X(1).
+         05 RH-NEW-RATE       PIC 9(4)V99.
+         05 FILLER           PIC X(1).
+         05 RH-RUN-DATE       PIC 9(8).
+
        WORKING-STORAGE SECTION.
 
        01 WS-EMP-COUNT PIC 9(3).
        01 KEY-EMP-STATUS PIC  X(2).
 
+       01 WS-RUN-DATE.
+         05 WS-RUN-YEAR      PIC 9(4).
+         05 WS-RUN-MONTH     PIC 9(2).
+         05 WS-RUN-DAY       PIC 9(2).
+
+       01 WS-YEARS-SERVICE   PIC 9(3).
+       01 WS-RAISE-PCT       PIC 9V999.
+
        PROCEDURE DIVISION.
 
            100-READ-FILE.
+           MOVE 0 TO RETURN-CODE.
            OPEN INPUT EMPFILE
            OPEN OUTPUT NEWEMPFILE
+           OPEN OUTPUT RAISE-HIST
            INITIALIZE WS-EMP-COUNT
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
 
             IF KEY-EMP-STATUS NOT = "00"
                DISPLAY "ERROR AT PRECESSING, CODE STATUS: ",
                KEY-EMP-STATUS
+               MOVE 16 TO RETURN-CODE
                GO TO 9000-END-PROGRAM
             END-IF.
 
@@ -70,12 +82,34 @@
 
            200-PROCESS-FILE.
                MOVE EMPINFO TO NEWEMPDATA.
-               COMPUTE NEWHOURLYRATE = HOURLYRATE * 1.03.
+               COMPUTE WS-YEARS-SERVICE = WS-RUN-YEAR - START-YEAR.
+
+               EVALUATE TRUE
+                   WHEN WS-YEARS-SERVICE >= 10
+                       MOVE .060 TO WS-RAISE-PCT
+                   WHEN WS-YEARS-SERVICE >= 5
+                       MOVE .040 TO WS-RAISE-PCT
+                   WHEN OTHER
+                       MOVE .030 TO WS-RAISE-PCT
+               END-EVALUATE.
+
+               IF DEPARTMENT = "EXECUTIVE"
+                   ADD .010 TO WS-RAISE-PCT
+               END-IF.
+
+               COMPUTE NEWHOURLYRATE =
+                   HOURLYRATE * (1 + WS-RAISE-PCT).
                MOVE DEPARTMENT TO NEWDEPARTMENT.
                MOVE GENDER TO NEWGENDER.
                ADD 1 TO WS-EMP-COUNT.
                WRITE NEWEMPLOYEE.
 
+               MOVE EMP-ID TO RH-EMP-ID.
+               MOVE HOURLYRATE TO RH-OLD-RATE.
+               MOVE NEWHOURLYRATE TO RH-NEW-RATE.
+               MOVE WS-RUN-DATE TO RH-RUN-DATE.
+               WRITE RAISE-HIST-LINE.
+
                READ EMPFILE
                 AT END SET ENDOFFILE TO TRUE
                END-READ.
@@ -83,9 +117,9 @@
            200-END.
 
            9000-END-PROGRAM.
-             CLOSE EMPFILE,NEWEMPFILE.
+             CLOSE EMPFILE,NEWEMPFILE,RAISE-HIST.
              DISPLAY "NUMBER OF PROCESSED EMPLOYEES: " WS-EMP-COUNT
 
-       STOP RUN.
+       GOBACK.
       ** add other procedures here
        END PROGRAM empRaise.
