@@ -18,10 +18,27 @@
 
             SELECT MERGEDFILE ASSIGN TO
            "C:/work space/Cobol path/labs/Cobol/challenge/FINAL.DAT"
+             FILE STATUS IS MERGED-KEY-CHECK
              ORGANIZATION IS LINE SEQUENTIAL.
 
              SELECT REP-FILE ASSIGN TO
            "C:/work space/Cobol path/labs/Cobol/challenge/REPORT.DAT"
+             FILE STATUS IS REP-KEY-CHECK
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+             SELECT DUP-SSN-RPT ASSIGN TO
+           "C:/work space/Cobol path/labs/Cobol/challenge/DUPSSNRPT.DAT"
+             FILE STATUS IS DUP-KEY-CHECK
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+             SELECT TRANSFERFILE ASSIGN TO
+           "C:/work space/Cobol path/labs/Cobol/challenge/TRANSFER.DAT"
+             FILE STATUS IS TRANS-KEY-CHECK
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+             SELECT HONOR-ROLL-RPT ASSIGN TO
+           "C:/work space/Cobol path/labs/Cobol/challenge/HONORROLL.DAT"
+             FILE STATUS IS HONOR-KEY-CHECK
              ORGANIZATION IS LINE SEQUENTIAL.
 
              SELECT WORK-FILE ASSIGN TO "WORK.TEMP".
@@ -30,10 +47,22 @@
        FILE SECTION.
 
            FD STDFILE.
-           01 ACMEDETAILS     PIC X(47).
+           01 ACMEDETAILS.
+             02 ACME-SSN         PIC 9(9).
+             02 ACME-LASTNAME    PIC X(10).
+             02 ACME-FIRSTNAME   PIC X(10).
+             02 ACME-GPA         PIC 9V99.
+             02 ACME-CREDHRS     PIC 9(3).
+             02 FILLER           PIC X(12).
 
            FD STDNEWFILE.
-           01 FUSESDETAILS  PIC X(47).
+           01 FUSESDETAILS.
+             02 FUSES-SSN        PIC 9(9).
+             02 FUSES-LASTNAME   PIC X(10).
+             02 FUSES-FIRSTNAME  PIC X(10).
+             02 FUSES-GPA        PIC 9V99.
+             02 FUSES-CREDHRS    PIC 9(3).
+             02 FILLER           PIC X(12).
 
            FD MERGEDFILE.
            01 SORTDETAILS.
@@ -41,7 +70,9 @@
              02 SF-SSN         PIC 9(9).
              02 SF-LASTNAME   PIC X(10).
              02 SF-FIRSTNAME  PIC X(10).
-             02 FILLER        PIC X(18).
+             02 SF-GPA         PIC 9V99.
+             02 SF-CREDHRS     PIC 9(3).
+             02 FILLER        PIC X(12).
 
            SD WORK-FILE.
            01 WORK-DETAILS.
@@ -51,10 +82,59 @@
            FD REP-FILE.
            01 REP-DETAIL PIC X(132).
 
+           FD DUP-SSN-RPT.
+           01 DUP-SSN-LINE PIC X(80).
+
+           FD TRANSFERFILE.
+           01 TRANSFERDETAILS.
+             02 TRANS-SSN        PIC 9(9).
+             02 TRANS-LASTNAME   PIC X(10).
+             02 TRANS-FIRSTNAME  PIC X(10).
+             02 TRANS-GPA        PIC 9V99.
+             02 TRANS-CREDHRS    PIC 9(3).
+             02 FILLER           PIC X(12).
+
+           FD HONOR-ROLL-RPT.
+           01 HONOR-RPT-LINE PIC X(80).
+
        WORKING-STORAGE SECTION.
 
        01 STDN-KEY-CHECK  PIC X(2).
        01 STD-KEY-CHECK  PIC X(2).
+       01 TRANS-KEY-CHECK  PIC X(2).
+       01 MERGED-KEY-CHECK  PIC X(2).
+       01 REP-KEY-CHECK  PIC X(2).
+       01 DUP-KEY-CHECK  PIC X(2).
+       01 HONOR-KEY-CHECK  PIC X(2).
+
+       01 WS-DUPRPT-OPEN-SW  PIC X VALUE "N".
+         88 DUPRPT-OPEN VALUE "Y".
+       01 WS-HONORRPT-OPEN-SW  PIC X VALUE "N".
+         88 HONORRPT-OPEN VALUE "Y".
+
+       01 WS-HONOR-GPA-THRESHOLD  PIC 9V99 VALUE 3.50.
+       01 WS-HONOR-CREDHRS-MIN    PIC 9(3) VALUE 012.
+
+       01 WS-ACME-EOF-SW    PIC X VALUE "N".
+         88 ACME-EOF VALUE "Y".
+       01 WS-FUSES-EOF-SW   PIC X VALUE "N".
+         88 FUSES-EOF VALUE "Y".
+       01 WS-TRANS-EOF-SW   PIC X VALUE "N".
+         88 TRANS-EOF VALUE "Y".
+
+       01 WS-ACME-COUNT     PIC 9(5) VALUE 0.
+       01 WS-FUSES-COUNT    PIC 9(5) VALUE 0.
+       01 WS-TRANS-COUNT    PIC 9(5) VALUE 0.
+
+       01 WS-DUP-SSN-LINE.
+         05 FILLER           PIC X(22) VALUE
+            "DUPLICATE SSN IN BOTH:".
+         05 WS-DUP-SSN        PIC 9(9).
+         05 FILLER            PIC X(2) VALUE SPACES.
+         05 WS-DUP-LASTNAME   PIC X(10).
+         05 FILLER            PIC X(2) VALUE SPACES.
+         05 WS-DUP-FIRSTNAME  PIC X(10).
+         05 FILLER            PIC X(35) VALUE SPACES.
 
        01 REPORT-DATA.
            02 WS-SSN         PIC 9(9).
@@ -64,9 +144,66 @@
            02 WS-FIRSTNAME  PIC X(10).
            02 FILLER        PIC X(73).
 
+       01 WS-RUN-DATE.
+         05 WS-RUN-YEAR      PIC 9(4).
+         05 WS-RUN-MONTH     PIC 9(2).
+         05 WS-RUN-DAY       PIC 9(2).
+
+       01 WS-RPT-PAGE-NO      PIC 9(4) VALUE 0.
+       01 WS-RPT-LINE-COUNT   PIC 9(3) VALUE 0.
+       01 WS-RPT-MAX-LINES    PIC 9(3) VALUE 20.
+       01 WS-STUDENT-COUNT    PIC 9(5) VALUE 0.
+       01 WS-REPFILE-OPEN-SW  PIC X VALUE "N".
+         88 REPFILE-OPEN VALUE "Y".
+
+       01 WS-RPT-HEADING1.
+         05 FILLER            PIC X(30) VALUE
+            "MERGED STUDENT ROSTER  DATE: ".
+         05 WS-RPT-HDG-DATE    PIC 9999/99/99.
+         05 FILLER             PIC X(10) VALUE "   PAGE: ".
+         05 WS-RPT-HDG-PAGE    PIC ZZZ9.
+         05 FILLER             PIC X(71) VALUE SPACES.
+
+       01 WS-RPT-HEADING2.
+         05 FILLER             PIC X(10) VALUE "SSN      ".
+         05 FILLER             PIC X(15) VALUE "LAST NAME      ".
+         05 FILLER             PIC X(15) VALUE "FIRST NAME     ".
+         05 FILLER             PIC X(92) VALUE SPACES.
+
+       01 WS-RPT-TOTAL-LINE.
+         05 FILLER             PIC X(17) VALUE
+            "TOTAL STUDENTS: ".
+         05 WS-RPT-TOTAL-COUNT PIC ZZZZ9.
+         05 FILLER             PIC X(110) VALUE SPACES.
+
+       01 WS-RPT-SOURCE-LINE.
+         05 FILLER             PIC X(8) VALUE "SOURCE: ".
+         05 WS-RPT-SRC-NAME    PIC X(12).
+         05 FILLER             PIC X(5) VALUE SPACES.
+         05 FILLER             PIC X(7) VALUE "COUNT: ".
+         05 WS-RPT-SRC-COUNT   PIC ZZZZ9.
+         05 FILLER             PIC X(95) VALUE SPACES.
+
+       01 WS-HONOR-TITLE.
+         05 FILLER             PIC X(40) VALUE
+            "HONOR ROLL - GPA 3.50 AND ABOVE".
+         05 FILLER             PIC X(40) VALUE SPACES.
+
+       01 WS-HONOR-DETAIL.
+         05 WS-HONOR-SSN        PIC 9(9).
+         05 FILLER              PIC X(2) VALUE SPACES.
+         05 WS-HONOR-LNAME      PIC X(10).
+         05 FILLER              PIC X(2) VALUE SPACES.
+         05 WS-HONOR-FNAME      PIC X(10).
+         05 FILLER              PIC X(2) VALUE SPACES.
+         05 WS-HONOR-GPA        PIC 9.99.
+         05 FILLER              PIC X(2) VALUE SPACES.
+         05 WS-HONOR-CREDHRS    PIC ZZ9.
+         05 FILLER              PIC X(41) VALUE SPACES.
+
        PROCEDURE DIVISION.
 
-            OPEN INPUT STDFILE,STDNEWFILE
+            OPEN INPUT STDFILE,STDNEWFILE,TRANSFERFILE
 
                  IF STD-KEY-CHECK NOT = "00"
                      DISPLAY "ERROR, SATATUS CODE :"STD-KEY-CHECK
@@ -78,13 +215,46 @@
                      GO TO 900-END-PROGRAM
                  END-IF.
 
+                 IF TRANS-KEY-CHECK NOT = "00"
+                     DISPLAY "ERROR, SATATUS CODE :"TRANS-KEY-CHECK
+                     GO TO 900-END-PROGRAM
+                 END-IF.
+
+                 PERFORM 300-CHECK-DUP-SSN.
+
+                 CLOSE TRANSFERFILE.
+
                  MERGE WORK-FILE ON ASCENDING KEY SSN
-                 USING STDFILE,STDNEWFILE
+                 USING STDFILE,STDNEWFILE,TRANSFERFILE
                  GIVING MERGEDFILE.
 
+                 IF MERGED-KEY-CHECK NOT = "00"
+                     DISPLAY "ERROR, SATATUS CODE :"MERGED-KEY-CHECK
+                     GO TO 900-END-PROGRAM
+                 END-IF.
+
                  OPEN INPUT MERGEDFILE
                  OPEN OUTPUT REP-FILE
 
+                 IF REP-KEY-CHECK NOT = "00"
+                     DISPLAY "ERROR, SATATUS CODE :"REP-KEY-CHECK
+                     GO TO 900-END-PROGRAM
+                 END-IF.
+
+                 SET REPFILE-OPEN TO TRUE.
+
+                 OPEN OUTPUT HONOR-ROLL-RPT
+
+                 IF HONOR-KEY-CHECK NOT = "00"
+                     DISPLAY "ERROR, SATATUS CODE :"HONOR-KEY-CHECK
+                     GO TO 900-END-PROGRAM
+                 END-IF.
+
+                 SET HONORRPT-OPEN TO TRUE.
+                 WRITE HONOR-RPT-LINE FROM WS-HONOR-TITLE.
+
+                  ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+
                   READ MERGEDFILE
                   AT END SET SORTEOF TO TRUE
                   END-READ.
@@ -92,19 +262,188 @@
                   PERFORM 100-PROCESS-DATA UNTIL SORTEOF.
                   PERFORM 900-END-PROGRAM.
 
+           300-CHECK-DUP-SSN.
+                 OPEN OUTPUT DUP-SSN-RPT
+
+                 IF DUP-KEY-CHECK NOT = "00"
+                     DISPLAY "ERROR OPENING DUPSSNRPT, STATUS: ",
+                      DUP-KEY-CHECK
+                 ELSE
+                     SET DUPRPT-OPEN TO TRUE
+                 END-IF.
+
+                 READ STDFILE
+                   AT END SET ACME-EOF TO TRUE
+                 END-READ.
+                 IF NOT ACME-EOF
+                     ADD 1 TO WS-ACME-COUNT
+                 END-IF.
+                 READ STDNEWFILE
+                   AT END SET FUSES-EOF TO TRUE
+                 END-READ.
+                 IF NOT FUSES-EOF
+                     ADD 1 TO WS-FUSES-COUNT
+                 END-IF.
+
+                 PERFORM 310-DUP-SSN-STEP
+                     UNTIL ACME-EOF OR FUSES-EOF.
+
+                 PERFORM 320-DRAIN-ACME UNTIL ACME-EOF.
+                 PERFORM 330-DRAIN-FUSES UNTIL FUSES-EOF.
+                 PERFORM 340-COUNT-TRANSFER.
+
+                 IF DUPRPT-OPEN
+                     CLOSE DUP-SSN-RPT
+                 END-IF.
+                 CLOSE STDFILE, STDNEWFILE.
+           300-END.
+
+           310-DUP-SSN-STEP.
+                 IF ACME-SSN = FUSES-SSN
+                     MOVE ACME-SSN TO WS-DUP-SSN
+                     MOVE ACME-LASTNAME TO WS-DUP-LASTNAME
+                     MOVE ACME-FIRSTNAME TO WS-DUP-FIRSTNAME
+                     IF DUPRPT-OPEN
+                         WRITE DUP-SSN-LINE FROM WS-DUP-SSN-LINE
+                     END-IF
+                     READ STDFILE
+                       AT END SET ACME-EOF TO TRUE
+                     END-READ
+                     IF NOT ACME-EOF
+                         ADD 1 TO WS-ACME-COUNT
+                     END-IF
+                     READ STDNEWFILE
+                       AT END SET FUSES-EOF TO TRUE
+                     END-READ
+                     IF NOT FUSES-EOF
+                         ADD 1 TO WS-FUSES-COUNT
+                     END-IF
+                 ELSE
+                     IF ACME-SSN < FUSES-SSN
+                         READ STDFILE
+                           AT END SET ACME-EOF TO TRUE
+                         END-READ
+                         IF NOT ACME-EOF
+                             ADD 1 TO WS-ACME-COUNT
+                         END-IF
+                     ELSE
+                         READ STDNEWFILE
+                           AT END SET FUSES-EOF TO TRUE
+                         END-READ
+                         IF NOT FUSES-EOF
+                             ADD 1 TO WS-FUSES-COUNT
+                         END-IF
+                     END-IF
+                 END-IF.
+           310-END.
+
+           320-DRAIN-ACME.
+                 READ STDFILE
+                   AT END SET ACME-EOF TO TRUE
+                 END-READ.
+                 IF NOT ACME-EOF
+                     ADD 1 TO WS-ACME-COUNT
+                 END-IF.
+           320-END.
+
+           330-DRAIN-FUSES.
+                 READ STDNEWFILE
+                   AT END SET FUSES-EOF TO TRUE
+                 END-READ.
+                 IF NOT FUSES-EOF
+                     ADD 1 TO WS-FUSES-COUNT
+                 END-IF.
+           330-END.
+
+           340-COUNT-TRANSFER.
+                 READ TRANSFERFILE
+                   AT END SET TRANS-EOF TO TRUE
+                 END-READ.
+
+                 PERFORM 350-COUNT-TRANSFER-STEP UNTIL TRANS-EOF.
+           340-END.
+
+           350-COUNT-TRANSFER-STEP.
+                 ADD 1 TO WS-TRANS-COUNT.
+                 READ TRANSFERFILE
+                   AT END SET TRANS-EOF TO TRUE
+                 END-READ.
+           350-END.
+
            100-PROCESS-DATA.
+                 IF WS-RPT-LINE-COUNT = 0
+                     PERFORM 150-WRITE-RPT-HEADERS
+                 END-IF.
+
                  MOVE SF-SSN TO WS-SSN.
                  MOVE SF-LASTNAME TO WS-LASTNAME.
                  MOVE SF-FIRSTNAME TO WS-FIRSTNAME.
                  WRITE REP-DETAIL FROM REPORT-DATA AFTER
                  ADVANCING 1 LINE.
+                 ADD 1 TO WS-RPT-LINE-COUNT.
+                 ADD 1 TO WS-STUDENT-COUNT.
+
+                 IF HONORRPT-OPEN
+                     IF SF-GPA >= WS-HONOR-GPA-THRESHOLD
+                        AND SF-CREDHRS >= WS-HONOR-CREDHRS-MIN
+                         MOVE SF-SSN TO WS-HONOR-SSN
+                         MOVE SF-LASTNAME TO WS-HONOR-LNAME
+                         MOVE SF-FIRSTNAME TO WS-HONOR-FNAME
+                         MOVE SF-GPA TO WS-HONOR-GPA
+                         MOVE SF-CREDHRS TO WS-HONOR-CREDHRS
+                         WRITE HONOR-RPT-LINE FROM WS-HONOR-DETAIL
+                     END-IF
+                 END-IF.
+
+                 IF WS-RPT-LINE-COUNT >= WS-RPT-MAX-LINES
+                     MOVE 0 TO WS-RPT-LINE-COUNT
+                 END-IF.
 
                READ MERGEDFILE
                  AT END SET SORTEOF TO TRUE
                END-READ.
 
+           150-WRITE-RPT-HEADERS.
+                 ADD 1 TO WS-RPT-PAGE-NO.
+                 MOVE WS-RUN-DATE TO WS-RPT-HDG-DATE.
+                 MOVE WS-RPT-PAGE-NO TO WS-RPT-HDG-PAGE.
+                 WRITE REP-DETAIL FROM WS-RPT-HEADING1 AFTER
+                 ADVANCING PAGE.
+                 WRITE REP-DETAIL FROM WS-RPT-HEADING2 AFTER
+                 ADVANCING 1 LINE.
+                 ADD 2 TO WS-RPT-LINE-COUNT.
+           150-END.
+
+           260-WRITE-SOURCE-COUNTS.
+                 MOVE "ACME" TO WS-RPT-SRC-NAME.
+                 MOVE WS-ACME-COUNT TO WS-RPT-SRC-COUNT.
+                 WRITE REP-DETAIL FROM WS-RPT-SOURCE-LINE AFTER
+                 ADVANCING 1 LINE.
+
+                 MOVE "FUSESINC" TO WS-RPT-SRC-NAME.
+                 MOVE WS-FUSES-COUNT TO WS-RPT-SRC-COUNT.
+                 WRITE REP-DETAIL FROM WS-RPT-SOURCE-LINE AFTER
+                 ADVANCING 1 LINE.
+
+                 MOVE "TRANSFER" TO WS-RPT-SRC-NAME.
+                 MOVE WS-TRANS-COUNT TO WS-RPT-SRC-COUNT.
+                 WRITE REP-DETAIL FROM WS-RPT-SOURCE-LINE AFTER
+                 ADVANCING 1 LINE.
+           260-END.
+
            900-END-PROGRAM.
-           CLOSE STDFILE,STDNEWFILE,MERGEDFILE,REP-FILE
+           IF REPFILE-OPEN
+               PERFORM 260-WRITE-SOURCE-COUNTS
+               MOVE WS-STUDENT-COUNT TO WS-RPT-TOTAL-COUNT
+               WRITE REP-DETAIL FROM WS-RPT-TOTAL-LINE AFTER
+               ADVANCING 1 LINE
+           END-IF.
+
+           IF HONORRPT-OPEN
+               CLOSE HONOR-ROLL-RPT
+           END-IF.
+
+           CLOSE MERGEDFILE,REP-FILE
 
             STOP RUN.
 
