@@ -0,0 +1,264 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MGT-SUMMARY.
+      * SORTED-EM MUST BE SORTED ASCENDING BY DEPARTMENT AND DESCENDING
+      * BY PAY-AMOUNT WITHIN DEPARTMENT (SORT-EMP'S DEFAULT SORTPARM
+      * CUT) - 250-PROCESS-SORTED-EM TAKES THE FIRST WS-MAX-EARNERS
+      * RECORDS IT SEES PER DEPARTMENT AS THE TOP EARNERS, SO A
+      * DIFFERENT SORTPARM CUT WILL PRODUCE A WRONG "TOP EARNERS"
+      * REPORT. 200-READ-SORTED-EM FLAGS A DEPARTMENT WHOSE PAY-AMOUNT
+      * RISES FROM ONE RECORD TO THE NEXT AS A SIGN THE INPUT ISN'T IN
+      * THE ORDER THIS PROGRAM NEEDS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT PAYROLL ASSIGN TO
+             "C:/work space/Cobol path/labs/Cobol/PAYROLL"
+             FILE STATUS IS PAY-FILE-STATUS
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT SORTED-EM ASSIGN TO
+             "C:/work space/Cobol path/labs/Cobol/SORTED-EMP"
+             FILE STATUS IS SOR-FILE-STATUS
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT SUMMARY-RPT ASSIGN TO
+             "C:/work space/Cobol path/labs/Cobol/MGTSUMRPT"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PAYROLL.
+           COPY PAYEMPREC.
+
+       FD SORTED-EM.
+       01 SOR-DETAILS.
+         05 SOR-EMPID          PIC 9(7).
+         05 SOR-EMP-FN         PIC X(10).
+         05 SOR-EMP-LN         PIC X(10).
+         05 SOR-AMOUNT         PIC 9(4)V99.
+         05 SOR-DEPARTMENT     PIC X(30).
+
+       FD SUMMARY-RPT.
+       01 SUM-RPT-LINE          PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01 PAY-FILE-STATUS PIC X(2).
+       01 PAY-ENDOFFILE-SW  PIC X VALUE "N".
+         88 PAY-ENDOFFILE VALUE "Y".
+
+       01 SOR-FILE-STATUS PIC X(2).
+       01 SOR-ENDOFFILE-SW  PIC X VALUE "N".
+         88 SOR-ENDOFFILE VALUE "Y".
+
+       01 WS-PAY-COUNT       PIC 9(5) VALUE 0.
+       01 WS-PAY-TOTAL       PIC 9(9)V99 VALUE 0.
+       01 WS-PAY-AVERAGE     PIC 9(7)V99 VALUE 0.
+
+       01 WS-MAX-EARNERS     PIC 9(2) VALUE 10.
+
+       01 WS-DEPT-COUNT      PIC 9(3) VALUE 0.
+       01 WS-DEPT-IDX        PIC 9(3).
+       01 WS-DEPT-EARNER-IDX PIC 9(2).
+       01 WS-DEPT-FOUND-SW   PIC X VALUE "N".
+         88 DEPT-FOUND VALUE "Y".
+
+       01 WS-PREV-DEPARTMENT PIC X(30) VALUE SPACES.
+       01 WS-PREV-AMOUNT     PIC 9(4)V99 VALUE 0.
+
+       01 WS-DEPT-TABLE.
+         05 WS-DEPT-ENTRY OCCURS 50 TIMES.
+           10 WS-DEPT-NAME         PIC X(30).
+           10 WS-DEPT-EARN-COUNT   PIC 9(2) VALUE 0.
+           10 WS-DEPT-EARNER OCCURS 10 TIMES.
+              15 WS-EARN-EMPID      PIC 9(7).
+              15 WS-EARN-NAME       PIC X(21).
+              15 WS-EARN-AMOUNT     PIC 9(4)V99.
+
+       01 WS-RPT-TITLE.
+         05 FILLER             PIC X(40) VALUE
+            "MANAGEMENT PAYROLL SUMMARY".
+         05 FILLER             PIC X(40) VALUE SPACES.
+
+       01 WS-RPT-TOTAL-LINE.
+         05 FILLER             PIC X(22) VALUE
+            "TOTAL PAYROLL COST:  ".
+         05 WS-RPT-TOTAL-AMT   PIC ZZZZZZZ9.99.
+         05 FILLER             PIC X(47) VALUE SPACES.
+
+       01 WS-RPT-AVG-LINE.
+         05 FILLER             PIC X(22) VALUE
+            "AVERAGE PAY AMOUNT:  ".
+         05 WS-RPT-AVG-AMT     PIC ZZZZZZ9.99.
+         05 FILLER             PIC X(48) VALUE SPACES.
+
+       01 WS-RPT-DEPT-HEADING.
+         05 FILLER             PIC X(20) VALUE
+            "TOP EARNERS - DEPT:".
+         05 WS-RPT-DEPT-NAME   PIC X(30).
+         05 FILLER             PIC X(30) VALUE SPACES.
+
+       01 WS-RPT-EARNER-LINE.
+         05 FILLER             PIC X(5) VALUE SPACES.
+         05 WS-RPT-EARN-RANK   PIC Z9.
+         05 FILLER             PIC X(2) VALUE SPACES.
+         05 WS-RPT-EARN-EMPID  PIC 9(7).
+         05 FILLER             PIC X(2) VALUE SPACES.
+         05 WS-RPT-EARN-NAME   PIC X(21).
+         05 WS-RPT-EARN-AMOUNT PIC ZZZZ9.99.
+         05 FILLER             PIC X(34) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+           100-READ-PAYROLL.
+             OPEN INPUT PAYROLL
+             IF PAY-FILE-STATUS NOT = "00"
+                 DISPLAY "MGT-SUMMARY: ERROR OPENING PAYROLL, STATUS: ",
+                  PAY-FILE-STATUS
+                 STOP RUN
+             END-IF.
+
+             READ PAYROLL
+              AT END SET PAY-ENDOFFILE TO TRUE
+             END-READ.
+
+             PERFORM 150-ACCUM-PAYROLL UNTIL PAY-ENDOFFILE.
+             CLOSE PAYROLL.
+
+             IF WS-PAY-COUNT > 0
+                 COMPUTE WS-PAY-AVERAGE = WS-PAY-TOTAL / WS-PAY-COUNT
+             END-IF.
+
+             PERFORM 200-READ-SORTED-EM.
+             PERFORM 9000-END-PROGRAM.
+           100-END.
+
+           150-ACCUM-PAYROLL.
+             ADD 1 TO WS-PAY-COUNT.
+             ADD PAY-AMOUNT TO WS-PAY-TOTAL.
+
+             READ PAYROLL
+              AT END SET PAY-ENDOFFILE TO TRUE
+             END-READ.
+           150-END.
+
+           200-READ-SORTED-EM.
+             OPEN INPUT SORTED-EM
+             IF SOR-FILE-STATUS NOT = "00"
+                 DISPLAY "MGT-SUMMARY: ERROR OPENING SORTED-EM, ",
+                  "STATUS: " SOR-FILE-STATUS
+             ELSE
+                 READ SORTED-EM
+                  AT END SET SOR-ENDOFFILE TO TRUE
+                 END-READ
+
+                 PERFORM 250-PROCESS-SORTED-EM UNTIL SOR-ENDOFFILE
+                 CLOSE SORTED-EM
+             END-IF.
+           200-END.
+
+           250-PROCESS-SORTED-EM.
+             IF SOR-DEPARTMENT = WS-PREV-DEPARTMENT
+                AND SOR-AMOUNT > WS-PREV-AMOUNT
+                 DISPLAY "MGT-SUMMARY: WARNING, SORTED-EM NOT IN ",
+                  "DESCENDING PAY-AMOUNT ORDER WITHIN DEPARTMENT: ",
+                  SOR-DEPARTMENT
+             END-IF.
+             MOVE SOR-DEPARTMENT TO WS-PREV-DEPARTMENT.
+             MOVE SOR-AMOUNT TO WS-PREV-AMOUNT.
+
+             PERFORM 300-FIND-OR-ADD-DEPT.
+
+             IF (DEPT-FOUND OR WS-DEPT-IDX <= WS-DEPT-COUNT)
+                AND WS-DEPT-EARN-COUNT(WS-DEPT-IDX) < WS-MAX-EARNERS
+                 ADD 1 TO WS-DEPT-EARN-COUNT(WS-DEPT-IDX)
+                 MOVE SOR-EMPID TO
+                    WS-EARN-EMPID(WS-DEPT-IDX,
+                       WS-DEPT-EARN-COUNT(WS-DEPT-IDX))
+                 MOVE SOR-EMP-FN TO
+                    WS-EARN-NAME(WS-DEPT-IDX,
+                       WS-DEPT-EARN-COUNT(WS-DEPT-IDX))
+                 MOVE SOR-AMOUNT TO
+                    WS-EARN-AMOUNT(WS-DEPT-IDX,
+                       WS-DEPT-EARN-COUNT(WS-DEPT-IDX))
+             END-IF.
+
+             READ SORTED-EM
+              AT END SET SOR-ENDOFFILE TO TRUE
+             END-READ.
+           250-END.
+
+           300-FIND-OR-ADD-DEPT.
+             MOVE "N" TO WS-DEPT-FOUND-SW.
+             MOVE 1 TO WS-DEPT-IDX.
+
+             PERFORM 310-FIND-DEPT-STEP
+                 UNTIL DEPT-FOUND OR WS-DEPT-IDX > WS-DEPT-COUNT.
+
+             IF NOT DEPT-FOUND
+                 IF WS-DEPT-COUNT < 50
+                     ADD 1 TO WS-DEPT-COUNT
+                     MOVE WS-DEPT-COUNT TO WS-DEPT-IDX
+                     MOVE SOR-DEPARTMENT TO WS-DEPT-NAME(WS-DEPT-IDX)
+                 END-IF
+             END-IF.
+           300-END.
+
+           310-FIND-DEPT-STEP.
+             IF WS-DEPT-NAME(WS-DEPT-IDX) = SOR-DEPARTMENT
+                 SET DEPT-FOUND TO TRUE
+             ELSE
+                 ADD 1 TO WS-DEPT-IDX
+             END-IF.
+           310-END.
+
+           8000-WRITE-REPORT.
+             OPEN OUTPUT SUMMARY-RPT.
+             WRITE SUM-RPT-LINE FROM WS-RPT-TITLE.
+
+             MOVE WS-PAY-TOTAL TO WS-RPT-TOTAL-AMT.
+             WRITE SUM-RPT-LINE FROM WS-RPT-TOTAL-LINE.
+
+             MOVE WS-PAY-AVERAGE TO WS-RPT-AVG-AMT.
+             WRITE SUM-RPT-LINE FROM WS-RPT-AVG-LINE.
+
+             MOVE 1 TO WS-DEPT-IDX.
+             PERFORM 8100-WRITE-DEPT-EARNERS
+                 UNTIL WS-DEPT-IDX > WS-DEPT-COUNT.
+
+             CLOSE SUMMARY-RPT.
+           8000-END.
+
+           8100-WRITE-DEPT-EARNERS.
+             MOVE WS-DEPT-NAME(WS-DEPT-IDX) TO WS-RPT-DEPT-NAME.
+             WRITE SUM-RPT-LINE FROM WS-RPT-DEPT-HEADING.
+
+             MOVE 1 TO WS-DEPT-EARNER-IDX.
+             PERFORM 8110-WRITE-EARNER-LINE
+                 UNTIL WS-DEPT-EARNER-IDX >
+                    WS-DEPT-EARN-COUNT(WS-DEPT-IDX).
+
+             ADD 1 TO WS-DEPT-IDX.
+           8100-END.
+
+           8110-WRITE-EARNER-LINE.
+             MOVE WS-DEPT-EARNER-IDX TO WS-RPT-EARN-RANK.
+             MOVE WS-EARN-EMPID(WS-DEPT-IDX, WS-DEPT-EARNER-IDX) TO
+                WS-RPT-EARN-EMPID.
+             MOVE WS-EARN-NAME(WS-DEPT-IDX, WS-DEPT-EARNER-IDX) TO
+                WS-RPT-EARN-NAME.
+             MOVE WS-EARN-AMOUNT(WS-DEPT-IDX, WS-DEPT-EARNER-IDX) TO
+                WS-RPT-EARN-AMOUNT.
+             WRITE SUM-RPT-LINE FROM WS-RPT-EARNER-LINE.
+
+             ADD 1 TO WS-DEPT-EARNER-IDX.
+           8110-END.
+
+           9000-END-PROGRAM.
+             PERFORM 8000-WRITE-REPORT.
+             DISPLAY "MGT-SUMMARY: TOTAL PAYROLL COST: " WS-PAY-TOTAL.
+             DISPLAY "MGT-SUMMARY: AVERAGE PAY AMOUNT: " WS-PAY-AVERAGE.
+             STOP RUN.
+
+       END PROGRAM MGT-SUMMARY.
