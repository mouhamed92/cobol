@@ -0,0 +1,162 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EQ-PAY.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT EMPFILE ASSIGN TO
+             "C:/work space/Cobol path/labs/Cobol/EMPFILE.DAT"
+              ORGANIZATION IS INDEXED
+              RECORD KEY IS EMP-ID
+              FILE STATUS IS KEY-EMP-STATUS.
+
+            SELECT EQ-PAY-RPT ASSIGN TO
+             "C:/work space/Cobol path/labs/Cobol/EQPAYRPT"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPFILE.
+           COPY EMPREC.
+
+       FD EQ-PAY-RPT.
+       01 EQ-RPT-LINE            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01 KEY-EMP-STATUS PIC X(2).
+
+       01 WS-DEPT-COUNT      PIC 9(3) VALUE 0.
+       01 WS-DEPT-IDX        PIC 9(3).
+       01 WS-DEPT-FOUND-SW   PIC X VALUE "N".
+         88 DEPT-FOUND VALUE "Y".
+
+       01 WS-DEPT-TABLE.
+         05 WS-DEPT-ENTRY OCCURS 50 TIMES.
+           10 WS-DEPT-NAME     PIC X(30).
+           10 WS-DEPT-M-COUNT  PIC 9(5).
+           10 WS-DEPT-M-SUM    PIC 9(7)V99.
+           10 WS-DEPT-F-COUNT  PIC 9(5).
+           10 WS-DEPT-F-SUM    PIC 9(7)V99.
+
+       01 WS-RPT-HEADING.
+         05 FILLER         PIC X(40) VALUE
+            "EQUAL PAY AUDIT - AVG RATE BY GENDER".
+         05 FILLER         PIC X(40) VALUE SPACES.
+
+       01 WS-RPT-DETAIL.
+         05 WS-RPT-DEPT      PIC X(30).
+         05 FILLER           PIC X(2) VALUE SPACES.
+         05 FILLER           PIC X(10) VALUE "AVG MALE: ".
+         05 WS-RPT-M-AVG     PIC ZZZ9.99.
+         05 FILLER           PIC X(2) VALUE SPACES.
+         05 FILLER           PIC X(12) VALUE "AVG FEMALE: ".
+         05 WS-RPT-F-AVG     PIC ZZZ9.99.
+         05 FILLER           PIC X(12) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+           100-READ-EMP.
+            OPEN INPUT EMPFILE
+            IF KEY-EMP-STATUS NOT = "00"
+                DISPLAY "ERROR FILE PROCESSING, CODE STATUS: ",
+                 KEY-EMP-STATUS
+                 GO TO 9000-END-PROGRAM
+            END-IF.
+
+              READ EMPFILE
+              AT END SET ENDOFFILE TO TRUE
+              END-READ.
+
+              PERFORM 200-PROCESS-EMP UNTIL ENDOFFILE.
+              PERFORM 8000-WRITE-REPORT.
+              PERFORM 9000-END-PROGRAM.
+
+           100-END.
+
+           200-PROCESS-EMP.
+             PERFORM 300-FIND-OR-ADD-DEPT.
+
+             IF DEPT-FOUND OR WS-DEPT-IDX <= WS-DEPT-COUNT
+                 IF GENDER = "M"
+                     ADD 1 TO WS-DEPT-M-COUNT(WS-DEPT-IDX)
+                     ADD HOURLYRATE TO WS-DEPT-M-SUM(WS-DEPT-IDX)
+                 ELSE
+                     ADD 1 TO WS-DEPT-F-COUNT(WS-DEPT-IDX)
+                     ADD HOURLYRATE TO WS-DEPT-F-SUM(WS-DEPT-IDX)
+                 END-IF
+             END-IF.
+
+             READ EMPFILE
+             AT END SET ENDOFFILE TO TRUE
+             END-READ.
+           200-END.
+
+           300-FIND-OR-ADD-DEPT.
+             MOVE "N" TO WS-DEPT-FOUND-SW.
+             MOVE 1 TO WS-DEPT-IDX.
+
+             PERFORM 310-SEARCH-STEP
+                 UNTIL DEPT-FOUND OR WS-DEPT-IDX > WS-DEPT-COUNT.
+
+             IF NOT DEPT-FOUND
+                 IF WS-DEPT-COUNT < 50
+                     ADD 1 TO WS-DEPT-COUNT
+                     MOVE WS-DEPT-COUNT TO WS-DEPT-IDX
+                     MOVE DEPARTMENT TO WS-DEPT-NAME(WS-DEPT-IDX)
+                     MOVE 0 TO WS-DEPT-M-COUNT(WS-DEPT-IDX)
+                     MOVE 0 TO WS-DEPT-M-SUM(WS-DEPT-IDX)
+                     MOVE 0 TO WS-DEPT-F-COUNT(WS-DEPT-IDX)
+                     MOVE 0 TO WS-DEPT-F-SUM(WS-DEPT-IDX)
+                 END-IF
+             END-IF.
+           300-END.
+
+           310-SEARCH-STEP.
+             IF WS-DEPT-NAME(WS-DEPT-IDX) = DEPARTMENT
+                 SET DEPT-FOUND TO TRUE
+             ELSE
+                 ADD 1 TO WS-DEPT-IDX
+             END-IF.
+           310-END.
+
+           8000-WRITE-REPORT.
+             OPEN OUTPUT EQ-PAY-RPT.
+             WRITE EQ-RPT-LINE FROM WS-RPT-HEADING.
+
+             MOVE 1 TO WS-DEPT-IDX.
+             PERFORM 8100-WRITE-DEPT-LINE
+                 UNTIL WS-DEPT-IDX > WS-DEPT-COUNT.
+
+             CLOSE EQ-PAY-RPT.
+           8000-END.
+
+           8100-WRITE-DEPT-LINE.
+             MOVE WS-DEPT-NAME(WS-DEPT-IDX) TO WS-RPT-DEPT.
+
+             IF WS-DEPT-M-COUNT(WS-DEPT-IDX) > 0
+                 COMPUTE WS-RPT-M-AVG =
+                   WS-DEPT-M-SUM(WS-DEPT-IDX) /
+                   WS-DEPT-M-COUNT(WS-DEPT-IDX)
+             ELSE
+                 MOVE 0 TO WS-RPT-M-AVG
+             END-IF.
+
+             IF WS-DEPT-F-COUNT(WS-DEPT-IDX) > 0
+                 COMPUTE WS-RPT-F-AVG =
+                   WS-DEPT-F-SUM(WS-DEPT-IDX) /
+                   WS-DEPT-F-COUNT(WS-DEPT-IDX)
+             ELSE
+                 MOVE 0 TO WS-RPT-F-AVG
+             END-IF.
+
+             WRITE EQ-RPT-LINE FROM WS-RPT-DETAIL.
+
+             ADD 1 TO WS-DEPT-IDX.
+           8100-END.
+
+           9000-END-PROGRAM.
+             CLOSE EMPFILE.
+             STOP RUN.
+
+       END PROGRAM EQ-PAY.
