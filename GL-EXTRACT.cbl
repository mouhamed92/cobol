@@ -0,0 +1,133 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GL-EXTRACT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT PAYROLL ASSIGN TO
+             "C:/work space/Cobol path/labs/Cobol/PAYROLL"
+             FILE STATUS IS PAY-FILE-STATUS
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT GL-INTERFACE ASSIGN TO
+             "C:/work space/Cobol path/labs/Cobol/GLEXTRACT"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PAYROLL.
+           COPY PAYEMPREC.
+
+       FD GL-INTERFACE.
+       01 GL-INTERFACE-LINE.
+         05 GL-COST-CENTER     PIC X(4).
+         05 FILLER              PIC X.
+         05 GL-ACCOUNT          PIC X(6).
+         05 FILLER              PIC X.
+         05 GL-DEBIT-AMOUNT     PIC ZZZZZ9.99.
+         05 FILLER              PIC X(50).
+
+       WORKING-STORAGE SECTION.
+
+       01 PAY-FILE-STATUS PIC X(2).
+       01 PAY-ENDOFFILE-SW  PIC X VALUE "N".
+         88 PAY-ENDOFFILE VALUE "Y".
+
+       01 WS-GL-DEFAULT-COST-CTR  PIC X(4) VALUE "9999".
+       01 WS-GL-DEFAULT-ACCOUNT   PIC X(6) VALUE "999999".
+
+       01 WS-GL-MAP-COUNT   PIC 9(2) VALUE 6.
+       01 WS-GL-MAP-IDX     PIC 9(2).
+       01 WS-GL-MAP-FOUND-SW PIC X VALUE "N".
+         88 GL-MAP-FOUND VALUE "Y".
+
+       01 WS-GL-MAP-TABLE.
+         05 WS-GL-MAP-ENTRY OCCURS 6 TIMES.
+           10 WS-GL-MAP-DEPT    PIC X(30).
+           10 WS-GL-MAP-CTR     PIC X(4).
+           10 WS-GL-MAP-ACCT    PIC X(6).
+
+       01 WS-GL-MAP-VALUES.
+         05 FILLER PIC X(40) VALUE
+            "EXECUTIVE                     1000600100".
+         05 FILLER PIC X(40) VALUE
+            "SALES                         2000600200".
+         05 FILLER PIC X(40) VALUE
+            "FINANCE                       3000600300".
+         05 FILLER PIC X(40) VALUE
+            "ENGINEERING                   4000600400".
+         05 FILLER PIC X(40) VALUE
+            "OPERATIONS                    5000600500".
+         05 FILLER PIC X(40) VALUE
+            "HUMAN RESOURCES               6000600600".
+
+       01 WS-GL-EXT-COUNT   PIC 9(5) VALUE 0.
+       01 WS-GL-EXT-TOTAL   PIC 9(7)V99 VALUE 0.
+
+       PROCEDURE DIVISION.
+
+           100-INITIALIZE.
+             MOVE WS-GL-MAP-VALUES TO WS-GL-MAP-TABLE.
+
+             OPEN INPUT PAYROLL
+             OPEN OUTPUT GL-INTERFACE
+
+             IF PAY-FILE-STATUS NOT = "00"
+                 DISPLAY "GL-EXTRACT: ERROR OPENING PAYROLL, STATUS: ",
+                  PAY-FILE-STATUS
+                 GO TO 9000-END-PROGRAM
+             END-IF.
+
+             READ PAYROLL
+              AT END SET PAY-ENDOFFILE TO TRUE
+             END-READ.
+
+             PERFORM 200-PROCESS-PAYROLL UNTIL PAY-ENDOFFILE.
+             PERFORM 9000-END-PROGRAM.
+           100-END.
+
+           200-PROCESS-PAYROLL.
+             PERFORM 300-FIND-GL-MAPPING.
+
+             IF GL-MAP-FOUND
+                 MOVE WS-GL-MAP-CTR(WS-GL-MAP-IDX) TO GL-COST-CENTER
+                 MOVE WS-GL-MAP-ACCT(WS-GL-MAP-IDX) TO GL-ACCOUNT
+             ELSE
+                 MOVE WS-GL-DEFAULT-COST-CTR TO GL-COST-CENTER
+                 MOVE WS-GL-DEFAULT-ACCOUNT TO GL-ACCOUNT
+             END-IF.
+
+             MOVE PAY-AMOUNT TO GL-DEBIT-AMOUNT.
+             WRITE GL-INTERFACE-LINE.
+
+             ADD 1 TO WS-GL-EXT-COUNT.
+             ADD PAY-AMOUNT TO WS-GL-EXT-TOTAL.
+
+             READ PAYROLL
+              AT END SET PAY-ENDOFFILE TO TRUE
+             END-READ.
+           200-END.
+
+           300-FIND-GL-MAPPING.
+             MOVE "N" TO WS-GL-MAP-FOUND-SW.
+             MOVE 1 TO WS-GL-MAP-IDX.
+
+             PERFORM 310-FIND-GL-MAPPING-STEP
+                 UNTIL GL-MAP-FOUND OR WS-GL-MAP-IDX > WS-GL-MAP-COUNT.
+           300-END.
+
+           310-FIND-GL-MAPPING-STEP.
+             IF WS-GL-MAP-DEPT(WS-GL-MAP-IDX) = PAY-DEPARTMENT
+                 SET GL-MAP-FOUND TO TRUE
+             ELSE
+                 ADD 1 TO WS-GL-MAP-IDX
+             END-IF.
+           310-END.
+
+           9000-END-PROGRAM.
+             CLOSE PAYROLL, GL-INTERFACE.
+             DISPLAY "GL-EXTRACT: RECORDS WRITTEN: " WS-GL-EXT-COUNT.
+             DISPLAY "GL-EXTRACT: TOTAL DEBIT AMOUNT: " WS-GL-EXT-TOTAL.
+             STOP RUN.
+
+       END PROGRAM GL-EXTRACT.
